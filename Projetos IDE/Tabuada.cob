@@ -1,27 +1,54 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. TABUADA.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: PERFORM
       *== DATA: 07/10/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PASSA A ACEITAR UMA FAIXA DE NUMEROS (INICIAL A
+      *==                 FINAL) E IMPRIME A TABUADA DE CADA UM EM LOTE.
+      *== 09/08/2026 FA  CADA FAIXA PRATICADA PASSA A SER GRAVADA EM
+      *==                 TABUADA-HISTORICO COM DATA/HORA, PARA HISTORICO
+      *==                 DE PRATICA DO ALUNO.
+      *== 09/08/2026 FA  PROGRAMA PASSA A SE CHAMAR TABUADA E A RETORNAR
+      *==                 COM GOBACK EM VEZ DE STOP RUN, PARA PODER SER
+      *==                 CHAMADO PELO MENU PRINCIPAL ALEM DE CONTINUAR
+      *==                 RODANDO SOZINHO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-HISTORICO ASSIGN TO "TABUADA-HISTORICO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HIST.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TABUADA-HISTORICO.
+       01  REG-TABUADA-HISTORICO   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        77  WRK-NUMERO           PIC 9(03)    VALUE ZERO.
+       77  WRK-NUMERO-INICIAL   PIC 9(03)    VALUE ZERO.
+       77  WRK-NUMERO-FINAL     PIC 9(03)    VALUE ZERO.
        77  WRK-RESULTADO        PIC 9(03)    VALUE ZERO.
        77  WRK-NUMERO-ED        PIC ZZZ      VALUE ZERO.
        77  WRK-RESULTADO-ED     PIC ZZZ      VALUE ZERO.
        77  WRK-CONTADOR         PIC 99       VALUE 1.
        77  WRK-CONTADOR-ED      PIC ZZ      VALUE ZERO.
+      *====================== HISTORICO DE PRATICA ========================
+       77  WRK-STATUS-HIST      PIC X(02)    VALUE SPACE.
+       77  WRK-DATA-SISTEMA     PIC 9(08)    VALUE ZERO.
+       77  WRK-HORA-SISTEMA     PIC 9(08)    VALUE ZERO.
+       77  WRK-INICIAL-ED       PIC ZZZ      VALUE ZERO.
+       77  WRK-FINAL-ED         PIC ZZZ      VALUE ZERO.
+       77  WRK-LINHA-HIST       PIC X(80)    VALUE SPACE.
 
        PROCEDURE DIVISION.
 
@@ -29,31 +56,67 @@
            PERFORM 0002-INICIALIZAR
            PERFORM 0003-PROCESSAR
            PERFORM 0004-FINALIZAR
-           STOP RUN.
+
+           OPEN EXTEND TABUADA-HISTORICO
+           IF WRK-STATUS-HIST EQUAL "35"
+             OPEN OUTPUT TABUADA-HISTORICO
+           END-IF
+           PERFORM 0005-GRAVA-HISTORICO
+           CLOSE TABUADA-HISTORICO
+
+           GOBACK.
 
 
        0002-INICIALIZAR   SECTION.
 
-           DISPLAY "QUAL TABUADA DESEJA VER? "
-             ACCEPT WRK-NUMERO.
+           DISPLAY "TABUADA INICIAL? "
+             ACCEPT WRK-NUMERO-INICIAL.
+           DISPLAY "TABUADA FINAL? "
+             ACCEPT WRK-NUMERO-FINAL.
 
        0003-PROCESSAR   SECTION.
+
+           PERFORM VARYING WRK-NUMERO FROM WRK-NUMERO-INICIAL BY 1
+                     UNTIL WRK-NUMERO GREATER WRK-NUMERO-FINAL
+
+             MOVE 1 TO WRK-CONTADOR
              PERFORM UNTIL WRK-CONTADOR EQUAL 11
-             COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
 
-             MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
-             MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
-             MOVE WRK-NUMERO TO WRK-NUMERO-ED
+               MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+               MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+               MOVE WRK-NUMERO TO WRK-NUMERO-ED
 
-           DISPLAY WRK-NUMERO-ED " X " WRK-CONTADOR-ED " = "
-               WRK-RESULTADO-ED
+               DISPLAY WRK-NUMERO-ED " X " WRK-CONTADOR-ED " = "
+                   WRK-RESULTADO-ED
 
                ADD 1 TO WRK-CONTADOR
-             END-PERFORM.
+             END-PERFORM
+
+           END-PERFORM.
 
        0004-FINALIZAR SECTION.
 
            DISPLAY "FIM DE PROGRAMA".
 
+       0005-GRAVA-HISTORICO SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-NUMERO-INICIAL TO WRK-INICIAL-ED
+           MOVE WRK-NUMERO-FINAL   TO WRK-FINAL-ED
+
+           MOVE SPACE TO WRK-LINHA-HIST
+           STRING WRK-DATA-SISTEMA DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA DELIMITED BY SIZE
+                  " TABUADA DE "   DELIMITED BY SIZE
+                  WRK-INICIAL-ED   DELIMITED BY SIZE
+                  " A "            DELIMITED BY SIZE
+                  WRK-FINAL-ED     DELIMITED BY SIZE
+             INTO WRK-LINHA-HIST
+           END-STRING
+           MOVE WRK-LINHA-HIST TO REG-TABUADA-HISTORICO
+           WRITE REG-TABUADA-HISTORICO.
 
-       END PROGRAM ESTUDO.
+       END PROGRAM TABUADA.
