@@ -1,63 +1,291 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. AVALIA-ALUNO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: Desafio media EVALUETE
       *== DATA: 30/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  RESULTADO DE CADA ALUNO PASSA A SER GRAVADO EM
+      *==                 STUDENT-GRADES (MATRICULA, NOTAS, MEDIA E
+      *==                 DATA), EM VEZ DE SO APARECER NO DISPLAY.
+      *== 09/08/2026 FA  REDIGITACAO DE NOTA INVALIDA PASSA A SER
+      *==                 LIMITADA A 3 TENTATIVAS; SE AINDA INVALIDA,
+      *==                 O ALUNO E GRAVADO EM REJECT-LOG SEM MEDIA.
+      *== 09/08/2026 FA  PROGRAMA PASSA A SE CHAMAR AVALIA-ALUNO E A
+      *==                 RETORNAR COM GOBACK EM VEZ DE STOP RUN, PARA
+      *==                 PODER SER CHAMADO PELO MENU PRINCIPAL ALEM DE
+      *==                 CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  RESULTADO DO ALUNO PASSA A SER GRAVADO TAMBEM EM
+      *==                 ALUNO-CSV, EM FORMATO CSV, PARA CONFERENCIA EM
+      *==                 PLANILHA.
+      *== 09/08/2026 FA  BOLETIM DO ALUNO PASSA A SER GRAVADO EM
+      *==                 ALUNO-RELATORIO; A FILA DE IMPRESSAO PASSA A SER
+      *==                 CONFIGURAVEL VIA ALUNO-PARAMETROS, QUANDO
+      *==                 INFORMADA, O BOLETIM E ROTEADO PARA O DESTINO
+      *==                 ALUNO-RELATORIO-<FILA> EM VEZ DO PADRAO.
+      *== 09/08/2026 FA  REJECT-LOG PASSA A TRAZER TAMBEM A HORA (ALEM DA
+      *==                 DATA) E UM CAMPO DE OBSERVACAO DIGITADO PELO
+      *==                 OPERADOR NO MOMENTO DO REJEITO, EM VEZ DE SO O
+      *==                 MOTIVO FIXO "NOTA INVALIDA APOS 3 TENTATIVAS".
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES ASSIGN TO "STUDENT-GRADES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-GRADES.
+           SELECT REJECT-LOG ASSIGN TO "REJECT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJECT.
+           SELECT ALUNO-CSV ASSIGN TO "ALUNO-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CSV.
+           SELECT ALUNO-PARAMETROS ASSIGN TO "ALUNO-PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FILA.
+           SELECT ALUNO-RELATORIO ASSIGN TO DYNAMIC WRK-NOME-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNO-REL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-GRADES.
+       01  REG-STUDENT-GRADE.
+           05 GRADE-MATRICULA      PIC X(10).
+           05 GRADE-NOTA1          PIC 99V99.
+           05 GRADE-NOTA2          PIC 99V99.
+           05 GRADE-MEDIA          PIC 99V99.
+           05 GRADE-SITUACAO       PIC X(10).
+           05 GRADE-DATA           PIC 9(08).
+
+       FD  REJECT-LOG.
+       01  REG-REJECT-LOG.
+           05 REJECT-MATRICULA     PIC X(10).
+           05 REJECT-MOTIVO        PIC X(32).
+           05 REJECT-DATA          PIC 9(08).
+           05 REJECT-HORA          PIC 9(08).
+           05 REJECT-NOTA-OPERADOR PIC X(30).
+
+       FD  ALUNO-CSV.
+       01  REG-ALUNO-CSV           PIC X(80).
+
+       FD  ALUNO-PARAMETROS.
+       01  REG-ALUNO-PARAMETRO.
+           05 PARAM-FILA-REG       PIC X(05).
+
+       FD  ALUNO-RELATORIO.
+       01  REG-ALUNO-RELATORIO     PIC X(80).
+
        WORKING-STORAGE SECTION.
       *====================== VARIAVEIS DE APOIO =======================
+       77  WRK-MATRICULA    PIC X(10)           VALUE  SPACE.
        77  WRK-NOTA1        PIC 99V99           VALUE  ZERO.
        77  WRK-NOTA2        PIC 99V99           VALUE  ZERO.
        77  WRK-MEDIA        PIC 99V99           VALUE  ZERO.
+       77  WRK-SITUACAO     PIC X(10)           VALUE  SPACE.
+       77  WRK-DATA-HOJE    PIC 9(08)           VALUE  ZERO.
+       77  WRK-HORA-HOJE    PIC 9(08)           VALUE  ZERO.
+       77  WRK-NOTA-OPERADOR PIC X(30)          VALUE  SPACE.
+       77  WRK-STATUS-GRADES PIC X(02)          VALUE  SPACE.
+       77  WRK-STATUS-REJECT PIC X(02)          VALUE  SPACE.
+       77  WRK-TENT-NOTA1   PIC 9               VALUE  ZERO.
+       77  WRK-TENT-NOTA2   PIC 9               VALUE  ZERO.
+       77  WRK-NOTA-INVALIDA PIC X(01)          VALUE  "N".
+           88 NOTA-INVALIDA                     VALUE  "S".
       *====================== VARIAVEIS DE EDICAO ======================
-       77  WRK-MEDIA-ED     PIC ZZ9,99.
+       77  WRK-MEDIA-ED COPY GRADE-ED.
+      *====================== EXPORTACAO CSV =============================
+       77  WRK-STATUS-CSV    PIC X(02)          VALUE  SPACE.
+       77  WRK-LINHA-CSV     PIC X(80)          VALUE  SPACE.
+      *====================== FILA DE IMPRESSAO DO BOLETIM ===============
+       77  WRK-FILA-IMPRESSAO   PIC X(05)       VALUE  SPACE.
+       77  WRK-NOME-RELATORIO   PIC X(20)       VALUE  "ALUNO-RELATORIO".
+       77  WRK-STATUS-FILA      PIC X(02)       VALUE  SPACE.
+       77  WRK-STATUS-ALUNO-REL PIC X(02)       VALUE  SPACE.
+       77  WRK-LINHA-REL        PIC X(80)       VALUE  SPACE.
 
 
        PROCEDURE DIVISION.
        0001-RECEBE   SECTION.
 
+           PERFORM 0008-CARREGA-FILA
+
+           DISPLAY "DIGITE A MATRICULA DO ALUNO "
+             ACCEPT WRK-MATRICULA.
+
+           MOVE ZERO TO WRK-TENT-NOTA1
            DISPLAY "DIGITE NOTA 1 "
              ACCEPT WRK-NOTA1
-               IF WRK-NOTA1 GREATER 10
-                 DISPLAY "NOTA INVALIDA, DIGITE NOVAMENTE "
-                   ACCEPT WRK-NOTA1
-               END-IF.
+           PERFORM UNTIL WRK-NOTA1 NOT GREATER 10
+                     OR WRK-TENT-NOTA1 NOT LESS 3
+             ADD 1 TO WRK-TENT-NOTA1
+             DISPLAY "NOTA INVALIDA, DIGITE NOVAMENTE "
+             ACCEPT WRK-NOTA1
+           END-PERFORM.
+
+           MOVE ZERO TO WRK-TENT-NOTA2
            DISPLAY "DIGITE NOTA 2 "
-             ACCEPT WRK-NOTA2.
-                IF WRK-NOTA2 GREATER 10
-                 DISPLAY "NOTA INVALIDA, DIGITE NOVAMENTE "
-                   ACCEPT WRK-NOTA2
-                END-IF.
+             ACCEPT WRK-NOTA2
+           PERFORM UNTIL WRK-NOTA2 NOT GREATER 10
+                     OR WRK-TENT-NOTA2 NOT LESS 3
+             ADD 1 TO WRK-TENT-NOTA2
+             DISPLAY "NOTA INVALIDA, DIGITE NOVAMENTE "
+             ACCEPT WRK-NOTA2
+           END-PERFORM.
+
+           MOVE "N" TO WRK-NOTA-INVALIDA
+           IF WRK-NOTA1 GREATER 10 OR WRK-NOTA2 GREATER 10
+             MOVE "S" TO WRK-NOTA-INVALIDA
+           END-IF.
 
        0003-PROCESSAR SECTION.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+           IF NOTA-INVALIDA
+             MOVE ZERO TO WRK-MEDIA
+           ELSE
+             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+           END-IF
 
            MOVE WRK-MEDIA TO WRK-MEDIA-ED.
 
        0004-FINALIZAR SECTION.
 
 
-           EVALUATE WRK-MEDIA
-             WHEN GREATER 10
-               DISPLAY "NOTAS INVALIDAS"
-             WHEN >= 6
-               DISPLAY "MEDIA = " WRK-MEDIA-ED
-               DISPLAY "APROVADO"
-             WHEN < 6
-               DISPLAY "REPROVADO"
-               DISPLAY "MEDIA = " WRK-MEDIA-ED
-           END-EVALUATE.
+           IF NOTA-INVALIDA
+             DISPLAY "NOTAS INVALIDAS APOS 3 TENTATIVAS"
+             MOVE "INVALIDA" TO WRK-SITUACAO
+             PERFORM 0006-GRAVA-REJEITO
+           ELSE
+             EVALUATE WRK-MEDIA
+               WHEN >= 6
+                 DISPLAY "MEDIA = " WRK-MEDIA-ED
+                 DISPLAY "APROVADO"
+                 MOVE "APROVADO" TO WRK-SITUACAO
+               WHEN < 6
+                 DISPLAY "REPROVADO"
+                 DISPLAY "MEDIA = " WRK-MEDIA-ED
+                 MOVE "REPROVADO" TO WRK-SITUACAO
+             END-EVALUATE
+             PERFORM 0005-GRAVA-NOTA
+             PERFORM 0007-GRAVA-CSV
+           END-IF.
+
+           PERFORM 0009-GRAVA-RELATORIO.
+
+           GOBACK.
+
+       0005-GRAVA-NOTA SECTION.
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE WRK-MATRICULA TO GRADE-MATRICULA
+           MOVE WRK-NOTA1     TO GRADE-NOTA1
+           MOVE WRK-NOTA2     TO GRADE-NOTA2
+           MOVE WRK-MEDIA     TO GRADE-MEDIA
+           MOVE WRK-SITUACAO  TO GRADE-SITUACAO
+           MOVE WRK-DATA-HOJE TO GRADE-DATA
+
+           OPEN EXTEND STUDENT-GRADES
+           IF WRK-STATUS-GRADES EQUAL "35"
+             OPEN OUTPUT STUDENT-GRADES
+           END-IF
+
+           WRITE REG-STUDENT-GRADE
+           CLOSE STUDENT-GRADES.
+
+       0006-GRAVA-REJEITO SECTION.
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-HOJE FROM TIME
+
+           MOVE SPACE TO WRK-NOTA-OPERADOR
+           DISPLAY "OBSERVACAO DO OPERADOR PARA O REJEITO (OPCIONAL) "
+             ACCEPT WRK-NOTA-OPERADOR
+
+           MOVE WRK-MATRICULA             TO REJECT-MATRICULA
+           MOVE "NOTA INVALIDA APOS 3 TENTATIVAS" TO REJECT-MOTIVO
+           MOVE WRK-DATA-HOJE              TO REJECT-DATA
+           MOVE WRK-HORA-HOJE              TO REJECT-HORA
+           MOVE WRK-NOTA-OPERADOR          TO REJECT-NOTA-OPERADOR
+
+           OPEN EXTEND REJECT-LOG
+           IF WRK-STATUS-REJECT EQUAL "35"
+             OPEN OUTPUT REJECT-LOG
+           END-IF
+
+           WRITE REG-REJECT-LOG
+           CLOSE REJECT-LOG.
+
+       0007-GRAVA-CSV SECTION.
+
+           OPEN EXTEND ALUNO-CSV
+           IF WRK-STATUS-CSV EQUAL "35"
+             OPEN OUTPUT ALUNO-CSV
+             MOVE "MATRICULA,NOTA1,NOTA2,MEDIA,SITUACAO"
+               TO REG-ALUNO-CSV
+             WRITE REG-ALUNO-CSV
+           END-IF
+
+           MOVE SPACE TO WRK-LINHA-CSV
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA1     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA2     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-CSV
+           END-STRING
+           MOVE WRK-LINHA-CSV TO REG-ALUNO-CSV
+           WRITE REG-ALUNO-CSV
+           CLOSE ALUNO-CSV.
+
+       0008-CARREGA-FILA SECTION.
+
+           OPEN INPUT ALUNO-PARAMETROS
+           IF WRK-STATUS-FILA NOT EQUAL "35"
+             READ ALUNO-PARAMETROS
+               NOT AT END
+                 MOVE PARAM-FILA-REG TO WRK-FILA-IMPRESSAO
+                 IF WRK-FILA-IMPRESSAO NOT EQUAL SPACE
+                   MOVE SPACE TO WRK-NOME-RELATORIO
+                   STRING "ALUNO-RELATORIO-"  DELIMITED BY SIZE
+                          WRK-FILA-IMPRESSAO   DELIMITED BY SIZE
+                     INTO WRK-NOME-RELATORIO
+                   END-STRING
+                 END-IF
+             END-READ
+             CLOSE ALUNO-PARAMETROS
+           END-IF.
+
+       0009-GRAVA-RELATORIO SECTION.
+
+           OPEN EXTEND ALUNO-RELATORIO
+           IF WRK-STATUS-ALUNO-REL EQUAL "35"
+             OPEN OUTPUT ALUNO-RELATORIO
+           END-IF
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-NOTA1     DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-NOTA2     DELIMITED BY SIZE
+                  " MEDIA="     DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-ALUNO-RELATORIO
+           WRITE REG-ALUNO-RELATORIO
+           CLOSE ALUNO-RELATORIO.
 
-           STOP RUN.
-           END PROGRAM ESTUDO.
+           END PROGRAM AVALIA-ALUNO.
