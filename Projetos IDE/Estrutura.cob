@@ -6,20 +6,54 @@
       *== OBJETIVO: Primeiro contato com COBOL
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PASSA A DIGITAR UM ID DE 6 DIGITOS (5 DE BASE +
+      *==                 1 DIGITO VERIFICADOR), VALIDADO PELA SOMA DOS
+      *==                 DIGITOS DE BASE MODULO 10.
+      *== 09/08/2026 FA  REGISTRO PASSA A SER GRAVADO NO ARQUIVO PESSOAS.
+      *== 09/08/2026 FA  PROGRAMA PASSA A RETORNAR COM GOBACK EM VEZ DE
+      *==                 STOP RUN, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS ASSIGN TO "PESSOAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PESSOAS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PESSOAS.
+       01  REG-PESSOA.
+           05 PESSOA-NOME       PIC X(12).
+           05 PESSOA-IDADE      PIC 99.
+           05 PESSOA-GENERO     PIC X(03).
+           05 PESSOA-SALARIO    PIC 9(04)V99.
+           05 PESSOA-ID         PIC 9(06).
+           05 PESSOA-ID-SITUACAO PIC X(08).
+
        WORKING-STORAGE SECTION.
+       77  WRK-STATUS-PESSOAS PIC X(02)     VALUE SPACES.
        77  WRK-NOME       PIC X(12)     VALUE SPACES.
        77  WRK-IDADE      PIC 99        VALUE ZEROS.
        01  WRK-GENERO     PIC X(3)      VALUE SPACES.
        77  WRK-SALARIO    PIC 9(04)V99  VALUE ZEROS.
+      *====================== ID COM DIGITO VERIFICADOR ==================
+       01  WRK-ID-GRUPO.
+           05 WRK-ID         PIC 9(06)   VALUE ZEROS.
+       01  WRK-ID-TAB REDEFINES WRK-ID-GRUPO.
+           05 WRK-ID-DIGITO  PIC 9(01)  OCCURS 6 TIMES.
+       77  WRK-IDX-DIGITO    PIC 9(01)  VALUE ZERO.
+       77  WRK-SOMA-DIGITOS  PIC 9(02)  VALUE ZERO.
+       77  WRK-SOMA-DIV10    PIC 9(02)  VALUE ZERO.
+       77  WRK-DV-CALCULADO  PIC 9(01)  VALUE ZERO.
+       77  WRK-ID-INVALIDO   PIC X(01)  VALUE "N".
+           88 ID-INVALIDO               VALUE "S".
        PROCEDURE DIVISION.
        0001-RECEBE   SECTION.
            DISPLAY "DIGITE NOME"
@@ -30,12 +64,62 @@
              ACCEPT WRK-GENERO.
            DISPLAY "DIGITE O SALARIO"
              ACCEPT WRK-SALARIO.
+           DISPLAY "DIGITE O ID (5 DIGITOS + 1 DIGITO VERIFICADOR)"
+             ACCEPT WRK-ID.
+
+           PERFORM 0004-VALIDA-ID
+           PERFORM 0005-GRAVA-PESSOA.
+
        0002-MOSTRA   SECTION.
            DISPLAY "NOME: " WRK-NOME "IDADE: " WRK-IDADE
            DISPLAY "GENERO: " WRK-GENERO.
            DISPLAY "SALARIO: " WRK-SALARIO.
+           IF ID-INVALIDO
+             DISPLAY "ID: " WRK-ID " (DIGITO VERIFICADOR INVALIDO)"
+           ELSE
+             DISPLAY "ID: " WRK-ID " (VALIDO)"
+           END-IF.
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
+           GOBACK.
+
+       0004-VALIDA-ID SECTION.
+
+           MOVE ZERO TO WRK-SOMA-DIGITOS
+           PERFORM VARYING WRK-IDX-DIGITO FROM 1 BY 1
+                     UNTIL WRK-IDX-DIGITO GREATER 5
+             ADD WRK-ID-DIGITO(WRK-IDX-DIGITO) TO WRK-SOMA-DIGITOS
+           END-PERFORM
+
+           COMPUTE WRK-SOMA-DIV10 = WRK-SOMA-DIGITOS / 10
+           COMPUTE WRK-DV-CALCULADO =
+                   WRK-SOMA-DIGITOS - (WRK-SOMA-DIV10 * 10)
+
+           MOVE "N" TO WRK-ID-INVALIDO
+           IF WRK-DV-CALCULADO NOT EQUAL WRK-ID-DIGITO(6)
+             MOVE "S" TO WRK-ID-INVALIDO
+           END-IF.
+
+       0005-GRAVA-PESSOA SECTION.
+
+           MOVE WRK-NOME    TO PESSOA-NOME
+           MOVE WRK-IDADE   TO PESSOA-IDADE
+           MOVE WRK-GENERO  TO PESSOA-GENERO
+           MOVE WRK-SALARIO TO PESSOA-SALARIO
+           MOVE WRK-ID      TO PESSOA-ID
+           IF ID-INVALIDO
+             MOVE "INVALIDO" TO PESSOA-ID-SITUACAO
+           ELSE
+             MOVE "VALIDO"   TO PESSOA-ID-SITUACAO
+           END-IF
+
+           OPEN EXTEND PESSOAS
+           IF WRK-STATUS-PESSOAS EQUAL "35"
+             OPEN OUTPUT PESSOAS
+           END-IF
+
+           WRITE REG-PESSOA
+           CLOSE PESSOAS.
+
        END PROGRAM VARIAVEIS.
