@@ -1,51 +1,271 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. FRETE-COTACAO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: Utilização de Evaluete
       *== DATA: 30/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 FRETE-COTACAO E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  TARIFA POR DESTINO PASSA A VIR DA TABELA
+      *==                 CARREGADA DE FRETE-TARIFAS, EM VEZ DE
+      *==                 PERCENTUAIS FIXOS NO PROGRAMA.
+      *== 09/08/2026 FA  WRK-DESTINO PASSA A SER A ZONA DE FRETE OBTIDA
+      *==                 POR FAIXA DE CEP (CEP-FAIXAS), SUBSTITUINDO A
+      *==                 SIGLA DE ESTADO DIGITADA DIRETAMENTE.
+      *== 09/08/2026 FA  PICTURE DE EDICAO MONETARIA PASSA A VIR DO
+      *==                 COPYBOOK COMPARTILHADO CURRENCY-ED.
+      *== 09/08/2026 FA  CADA COTACAO PASSA A SER GRAVADA EM
+      *==                 FRETE-AUDITORIA COM DATA/HORA, PARA TRILHA DE
+      *==                 AUDITORIA, DA MESMA FORMA QUE CALCULODEFRETE.
+      *== 09/08/2026 FA  VALOR PASSA A PODER SER DIGITADO EM OUTRA MOEDA
+      *==                 (WRK-MOEDA) E CONVERTIDO PARA REAIS PELA TAXA
+      *==                 DE CAMBIO-TAXAS, DA MESMA FORMA QUE
+      *==                 CALCULODEFRETE.
+      *== 09/08/2026 FA  PROGRAMA PASSA A TER UM DRIVER EXPLICITO
+      *==                 (0000-PRINCIPAL) EM VEZ DE DEPENDER DE FALL-
+      *==                 THROUGH ENTRE AS SECTIONS, PARA QUE CADA PASSO
+      *==                 SEJA EXECUTADO UMA SO VEZ.
+      *== 09/08/2026 FA  REG-FRETE-TARIFA PASSA A TER TAMBEM A VIGENCIA
+      *==                 (TARIFA-VIGOR-REG), ACOMPANHANDO O LAYOUT DE
+      *==                 FRETE-TARIFAS JA USADO POR CALCULODEFRETE; A
+      *==                 TARIFA PASSA A SER SELECIONADA PELA VIGENCIA
+      *==                 MAIS RECENTE NAO POSTERIOR A DATA DO SISTEMA.
+      *== 09/08/2026 FA  WRK-FIM-TARIFAS DEIXA DE SER COMPARTILHADO ENTRE
+      *==                 OS LACOS DE CARGA DE FRETE-TARIFAS/CEP-FAIXAS/
+      *==                 CAMBIO-TAXAS; CADA LACO PASSA A TER SEU PROPRIO
+      *==                 INDICADOR DE FIM DE ARQUIVO (WRK-FIM-TARIFAS,
+      *==                 WRK-FIM-CEPS, WRK-FIM-CAMBIO).
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TARIFAS ASSIGN TO "FRETE-TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CEP-FAIXAS  ASSIGN TO "CEP-FAIXAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-AUDITORIA ASSIGN TO "FRETE-AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+           SELECT CAMBIO-TAXAS ASSIGN TO "CAMBIO-TAXAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CAMBIO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  FRETE-TARIFAS.
+       01  REG-FRETE-TARIFA.
+           05 TARIFA-ZONA-REG      PIC X(04).
+           05 TARIFA-PERC-REG      PIC 9V9999.
+           05 TARIFA-VIGOR-REG     PIC 9(08).
+
+       FD  CEP-FAIXAS.
+       01  REG-CEP-FAIXA.
+           05 CEP-FAIXA-INI-REG    PIC 9(8).
+           05 CEP-FAIXA-FIM-REG    PIC 9(8).
+           05 CEP-FAIXA-ZONA-REG   PIC X(4).
+
+       FD  FRETE-AUDITORIA.
+       01  REG-FRETE-AUDITORIA     PIC X(80).
+
+       FD  CAMBIO-TAXAS.
+       01  REG-CAMBIO-TAXA.
+           05 CAMBIO-MOEDA-REG     PIC X(03).
+           05 CAMBIO-TAXA-REG      PIC 9(03)V9999.
+
        WORKING-STORAGE SECTION.
       *====================== VARIAVEIS DE APOIO =======================
        77  WRK-PRODUTO      PIC X(30)            VALUE  SPACE.
        77  WRK-VALOR        PIC 99(8)V99         VALUE  ZERO.
        77  WRK-FRETE        PIC 99(8)V99         VALUE  ZERO.
-       77  WRK-DESTINO      PIC X(2)             VALUE  SPACE.
+       77  WRK-CEP          PIC 9(8)             VALUE  ZERO.
+       77  WRK-DESTINO      PIC X(4)             VALUE  SPACE.
       *====================== VARIAVEIS DE EDICAO ======================
-       77  WRK-VALOR-ED     PIC ZZ.ZZZ.ZZ9,99.
-       77  WRK-FRETE-ED     PIC ZZ.ZZZ.ZZ9,99.
+       77  WRK-VALOR-ED COPY CURRENCY-ED.
+       77  WRK-FRETE-ED COPY CURRENCY-ED.
+      *====================== TABELA DE TARIFAS =========================
+       77  WRK-QTD-TARIFAS  PIC 9(03)            VALUE ZERO.
+       77  WRK-IDX-TARIFA   PIC 9(03)            VALUE ZERO.
+       77  WRK-PERC-TARIFA  PIC 9V9999           VALUE ZERO.
+       77  WRK-VIGOR-SEL    PIC 9(08)            VALUE ZERO.
+       77  WRK-DATA-PROCESSAMENTO PIC 9(08)      VALUE ZERO.
+       77  WRK-FIM-TARIFAS  PIC X(01)            VALUE "N".
+       77  WRK-FIM-CEPS     PIC X(01)            VALUE "N".
+       77  WRK-FIM-CAMBIO   PIC X(01)            VALUE "N".
+       01  TAB-TARIFAS.
+           05 TARIFA-ITEM OCCURS 50 TIMES
+                           INDEXED BY IDX-TARIFA.
+              10 TARIFA-ZONA      PIC X(04).
+              10 TARIFA-PERC      PIC 9V9999.
+              10 TARIFA-VIGOR     PIC 9(08).
+      *====================== TABELA DE FAIXAS DE CEP ====================
+       77  WRK-QTD-CEPS     PIC 9(03)            VALUE ZERO.
+       77  WRK-IDX-CEP      PIC 9(03)            VALUE ZERO.
+       01  TAB-CEPS.
+           05 CEP-FAIXA-ITEM OCCURS 50 TIMES
+                              INDEXED BY IDX-CEP.
+              10 CEP-FAIXA-INI   PIC 9(8).
+              10 CEP-FAIXA-FIM   PIC 9(8).
+              10 CEP-FAIXA-ZONA  PIC X(4).
+      *====================== TRILHA DE AUDITORIA =======================
+       77  WRK-STATUS-AUDITORIA PIC X(02)           VALUE SPACE.
+       77  WRK-DATA-SISTEMA     PIC 9(08)           VALUE ZERO.
+       77  WRK-HORA-SISTEMA     PIC 9(08)           VALUE ZERO.
+       77  WRK-LINHA-AUDITORIA  PIC X(80)           VALUE SPACE.
+      *====================== MULTIMOEDA ================================
+       77  WRK-STATUS-CAMBIO PIC X(02)              VALUE SPACE.
+       77  WRK-MOEDA         PIC X(03)              VALUE "BRL".
+       77  WRK-VALOR-ORIGINAL PIC 99(8)V99          VALUE ZERO.
+       77  WRK-VALOR-ORIG-ED COPY CURRENCY-ED.
+       77  WRK-TAXA-CAMBIO   PIC 9(03)V9999         VALUE 1,0000.
+       77  WRK-QTD-MOEDAS    PIC 9(03)              VALUE ZERO.
+       77  WRK-IDX-MOEDA     PIC 9(03)              VALUE ZERO.
+       01  TAB-MOEDAS.
+           05 MOEDA-ITEM OCCURS 20 TIMES
+                          INDEXED BY IDX-MOEDA.
+              10 MOEDA-COD   PIC X(03).
+              10 MOEDA-TAXA  PIC 9(03)V9999.
 
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 0001-RECEBE
+           PERFORM 0003-PROCESSAR
+           PERFORM 0004-FINALIZAR
+
+           GOBACK.
+
        0001-RECEBE   SECTION.
            DISPLAY "DIGITE O PRODUTO "
              ACCEPT WRK-PRODUTO.
            DISPLAY "DIGITE O VALOR "
              ACCEPT WRK-VALOR.
-           DISPLAY "DIGITE O DESTINO (SP/RJ/ES) "
-             ACCEPT WRK-DESTINO.
+           DISPLAY "DIGITE A MOEDA DE ORIGEM (BRL-REAL) "
+             ACCEPT WRK-MOEDA.
+           DISPLAY "DIGITE O CEP DE DESTINO "
+             ACCEPT WRK-CEP.
+           PERFORM 0007-CARREGA-CEPS
+           PERFORM 0008-RESOLVE-ZONA-CEP
+           PERFORM 0005-CARREGA-CAMBIO
+           PERFORM 0006-RESOLVE-CAMBIO.
+
+
+       0002-CARREGA-TARIFAS SECTION.
+
+           OPEN INPUT FRETE-TARIFAS
+           PERFORM UNTIL WRK-FIM-TARIFAS = "S"
+             READ FRETE-TARIFAS
+               AT END
+                 MOVE "S" TO WRK-FIM-TARIFAS
+               NOT AT END
+                 ADD 1 TO WRK-QTD-TARIFAS
+                 MOVE TARIFA-ZONA-REG  TO TARIFA-ZONA(WRK-QTD-TARIFAS)
+                 MOVE TARIFA-PERC-REG  TO TARIFA-PERC(WRK-QTD-TARIFAS)
+                 MOVE TARIFA-VIGOR-REG TO TARIFA-VIGOR(WRK-QTD-TARIFAS)
+             END-READ
+           END-PERFORM
+           CLOSE FRETE-TARIFAS.
+
+
+       0007-CARREGA-CEPS SECTION.
+
+           OPEN INPUT CEP-FAIXAS
+           PERFORM UNTIL WRK-FIM-CEPS = "S"
+             READ CEP-FAIXAS
+               AT END
+                 MOVE "S" TO WRK-FIM-CEPS
+               NOT AT END
+                 ADD 1 TO WRK-QTD-CEPS
+                 MOVE CEP-FAIXA-INI-REG  TO CEP-FAIXA-INI(WRK-QTD-CEPS)
+                 MOVE CEP-FAIXA-FIM-REG  TO CEP-FAIXA-FIM(WRK-QTD-CEPS)
+                 MOVE CEP-FAIXA-ZONA-REG TO CEP-FAIXA-ZONA(WRK-QTD-CEPS)
+             END-READ
+           END-PERFORM
+           CLOSE CEP-FAIXAS.
+
+
+       0008-RESOLVE-ZONA-CEP SECTION.
+
+           MOVE SPACE TO WRK-DESTINO
+           MOVE ZERO TO WRK-IDX-CEP
+           PERFORM VARYING WRK-IDX-CEP FROM 1 BY 1
+                     UNTIL WRK-IDX-CEP > WRK-QTD-CEPS
+             IF WRK-CEP NOT LESS CEP-FAIXA-INI(WRK-IDX-CEP)
+               AND WRK-CEP NOT GREATER CEP-FAIXA-FIM(WRK-IDX-CEP)
+                 MOVE CEP-FAIXA-ZONA(WRK-IDX-CEP) TO WRK-DESTINO
+                 MOVE WRK-QTD-CEPS TO WRK-IDX-CEP
+             END-IF
+           END-PERFORM.
+
+
+       0005-CARREGA-CAMBIO SECTION.
+
+           OPEN INPUT CAMBIO-TAXAS
+           IF WRK-STATUS-CAMBIO NOT EQUAL "35"
+             PERFORM UNTIL WRK-FIM-CAMBIO = "S"
+               READ CAMBIO-TAXAS
+                 AT END
+                   MOVE "S" TO WRK-FIM-CAMBIO
+                 NOT AT END
+                   ADD 1 TO WRK-QTD-MOEDAS
+                   MOVE CAMBIO-MOEDA-REG TO MOEDA-COD(WRK-QTD-MOEDAS)
+                   MOVE CAMBIO-TAXA-REG  TO MOEDA-TAXA(WRK-QTD-MOEDAS)
+               END-READ
+             END-PERFORM
+             CLOSE CAMBIO-TAXAS
+           END-IF.
+
+       0006-RESOLVE-CAMBIO SECTION.
+
+           MOVE WRK-VALOR TO WRK-VALOR-ORIGINAL
+           MOVE 1,0000 TO WRK-TAXA-CAMBIO
+           IF WRK-MOEDA NOT EQUAL "BRL"
+             MOVE ZERO TO WRK-IDX-MOEDA
+             PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                       UNTIL WRK-IDX-MOEDA > WRK-QTD-MOEDAS
+               IF MOEDA-COD(WRK-IDX-MOEDA) EQUAL WRK-MOEDA
+                 MOVE MOEDA-TAXA(WRK-IDX-MOEDA) TO WRK-TAXA-CAMBIO
+                 MOVE WRK-QTD-MOEDAS TO WRK-IDX-MOEDA
+               END-IF
+             END-PERFORM
+           END-IF
+
+           MOVE WRK-VALOR-ORIGINAL TO WRK-VALOR-ORIG-ED
+           COMPUTE WRK-VALOR = WRK-VALOR-ORIGINAL * WRK-TAXA-CAMBIO.
 
 
        0003-PROCESSAR SECTION.
 
-           EVALUATE WRK-DESTINO
-             WHEN "SP"
-              COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-               WHEN "RJ"
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-                     WHEN "ES"
-                       COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-                       WHEN OTHER
-                        DISPLAY "ESTADO INVALIDO PARA ENVIO"
+           ACCEPT WRK-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+           PERFORM 0002-CARREGA-TARIFAS
+
+           MOVE ZERO TO WRK-PERC-TARIFA
+           MOVE ZERO TO WRK-VIGOR-SEL
+           MOVE ZERO TO WRK-IDX-TARIFA
+           PERFORM VARYING WRK-IDX-TARIFA FROM 1 BY 1
+                     UNTIL WRK-IDX-TARIFA > WRK-QTD-TARIFAS
+             IF TARIFA-ZONA(WRK-IDX-TARIFA) EQUAL WRK-DESTINO
+               AND TARIFA-VIGOR(WRK-IDX-TARIFA) NOT GREATER
+                   WRK-DATA-PROCESSAMENTO
+               AND TARIFA-VIGOR(WRK-IDX-TARIFA) NOT LESS WRK-VIGOR-SEL
+                 MOVE TARIFA-PERC(WRK-IDX-TARIFA)  TO WRK-PERC-TARIFA
+                 MOVE TARIFA-VIGOR(WRK-IDX-TARIFA)  TO WRK-VIGOR-SEL
+             END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+             WHEN WRK-PERC-TARIFA GREATER 0
+               COMPUTE WRK-FRETE = WRK-VALOR * WRK-PERC-TARIFA
+             WHEN OTHER
+               DISPLAY "ZONA INVALIDA PARA ENVIO"
            END-EVALUATE.
 
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
@@ -55,20 +275,52 @@
        0004-FINALIZAR SECTION.
 
 
-           DISPLAY "VALOR FINAL: " WRK-VALOR-ED
+           DISPLAY "VALOR ORIGINAL (" WRK-MOEDA "): " WRK-VALOR-ORIG-ED
+           DISPLAY "VALOR FINAL (BRL): " WRK-VALOR-ED
 
-           IF WRK-DESTINO = "SP" OR WRK-DESTINO = "RJ" OR
-             WRK-DESTINO = "ES"
-              DISPLAY "ESTADO VALIDO"
+           IF WRK-PERC-TARIFA GREATER 0
+              DISPLAY "ZONA VALIDA"
            ELSE
-              DISPLAY "ESTADO INVALIDO"
+              DISPLAY "ZONA INVALIDA"
            END-IF.
 
            IF WRK-FRETE GREATER 0
              DISPLAY "FRETE: " WRK-FRETE-ED
            ELSE
-             DISPLAY "NÃO ENTREGAMOS NESSE ESTADO " WRK-DESTINO
+             DISPLAY "NÃO ENTREGAMOS NESSA ZONA " WRK-DESTINO
            END-IF.
 
-           STOP RUN.
-           END PROGRAM ESTUDO.
+           OPEN EXTEND FRETE-AUDITORIA
+           IF WRK-STATUS-AUDITORIA EQUAL "35"
+             OPEN OUTPUT FRETE-AUDITORIA
+           END-IF
+           PERFORM 0009-GRAVA-AUDITORIA
+           CLOSE FRETE-AUDITORIA.
+
+       0009-GRAVA-AUDITORIA SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+
+           MOVE SPACE TO WRK-LINHA-AUDITORIA
+           STRING WRK-DATA-SISTEMA DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-PRODUTO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-DESTINO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-MOEDA        DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-VALOR-ORIG-ED DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-VALOR-ED     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FRETE-ED     DELIMITED BY SIZE
+             INTO WRK-LINHA-AUDITORIA
+           END-STRING
+           MOVE WRK-LINHA-AUDITORIA TO REG-FRETE-AUDITORIA
+           WRITE REG-FRETE-AUDITORIA.
+
+           END PROGRAM FRETE-COTACAO.
