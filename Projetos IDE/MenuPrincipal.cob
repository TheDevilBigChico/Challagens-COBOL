@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: MENU PRINCIPAL, CHAMANDO OS PROGRAMAS DO SISTEMA EM
+      *==            VEZ DE CADA UM TER QUE SER EXECUTADO SEPARADAMENTE.
+      *== DATA: 09/08/2026
+      *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  MENU PASSA A CHAMAR TAMBEM OS DEMAIS PROGRAMAS
+      *==                 INTERATIVOS/AUTONOMOS DO SISTEMA (ANTES SO
+      *==                 CALCULO-FRETE/AVALIA-ALUNO/TURMA-LOTE/TABUADA/
+      *==                 VARIAVEIS ESTAVAM LIGADOS); OS PROGRAMAS QUE
+      *==                 AINDA TINHAM O PROGRAM-ID GENERICO ESTUDO
+      *==                 GANHARAM NOMES PROPRIOS E PASSARAM A RETORNAR
+      *==                 COM GOBACK, DA MESMA FORMA QUE OS CINCO
+      *==                 PRIMEIROS. WRK-OPCAO PASSA DE PIC 9(01) PARA
+      *==                 PIC 9(02) PARA COMPORTAR AS NOVAS OPCOES.
+      *== 09/08/2026 FA  MENU PASSA A CHAMAR TAMBEM MASCARAS-FORMATO E
+      *==                 DIFERENCA-SINAL (ESTE ULTIMO RENOMEADO DE
+      *==                 VARIAVEIS, QUE COLIDIA COM ESTRUTURA.COB), OS
+      *==                 DOIS UNICOS PROGRAMAS AUTONOMOS QUE AINDA FICAVAM
+      *==                 DE FORA. OPCAO-SAIR PASSA DE 15 PARA 17.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       77  WRK-OPCAO   PIC 9(02)   VALUE ZERO.
+           88 OPCAO-FRETE              VALUE 1.
+           88 OPCAO-NOTA-UNICA         VALUE 2.
+           88 OPCAO-TURMA-LOTE         VALUE 3.
+           88 OPCAO-TABUADA            VALUE 4.
+           88 OPCAO-CADASTRO-PESSOA    VALUE 5.
+           88 OPCAO-COTACAO-FRETE      VALUE 6.
+           88 OPCAO-AVALIA-NIVEL-LOTE  VALUE 7.
+           88 OPCAO-MEDIA-REPETICAO    VALUE 8.
+           88 OPCAO-OPERADOR-SOMA      VALUE 9.
+           88 OPCAO-OPERADOR-DIVISAO   VALUE 10.
+           88 OPCAO-SOMA-VARIAVEL      VALUE 11.
+           88 OPCAO-SAUDACAO-SISTEMA   VALUE 12.
+           88 OPCAO-CADASTRO-EMPREGADO VALUE 13.
+           88 OPCAO-VALIDACAO-DATA     VALUE 14.
+           88 OPCAO-MASCARAS-FORMATO   VALUE 15.
+           88 OPCAO-DIFERENCA-SINAL    VALUE 16.
+           88 OPCAO-SAIR               VALUE 17.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 0010-EXIBE-MENU
+           PERFORM UNTIL OPCAO-SAIR
+             EVALUATE TRUE
+               WHEN OPCAO-FRETE
+                 CALL "CALCULO-FRETE"
+               WHEN OPCAO-NOTA-UNICA
+                 CALL "AVALIA-ALUNO"
+               WHEN OPCAO-TURMA-LOTE
+                 CALL "TURMA-LOTE"
+               WHEN OPCAO-TABUADA
+                 CALL "TABUADA"
+               WHEN OPCAO-CADASTRO-PESSOA
+                 CALL "VARIAVEIS"
+               WHEN OPCAO-COTACAO-FRETE
+                 CALL "FRETE-COTACAO"
+               WHEN OPCAO-AVALIA-NIVEL-LOTE
+                 CALL "AVALIA-NIVEL-LOTE"
+               WHEN OPCAO-MEDIA-REPETICAO
+                 CALL "MEDIA-REPETICAO"
+               WHEN OPCAO-OPERADOR-SOMA
+                 CALL "OPERADOR-SOMA"
+               WHEN OPCAO-OPERADOR-DIVISAO
+                 CALL "OPERADOR-DIVISAO"
+               WHEN OPCAO-SOMA-VARIAVEL
+                 CALL "SOMA-VARIAVEL"
+               WHEN OPCAO-SAUDACAO-SISTEMA
+                 CALL "SAUDACAO-SISTEMA"
+               WHEN OPCAO-CADASTRO-EMPREGADO
+                 CALL "CADASTRO-EMPREGADO"
+               WHEN OPCAO-VALIDACAO-DATA
+                 CALL "VARIAVEIS-GRUPO"
+               WHEN OPCAO-MASCARAS-FORMATO
+                 CALL "MASCARAS-FORMATO"
+               WHEN OPCAO-DIFERENCA-SINAL
+                 CALL "DIFERENCA-SINAL"
+               WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+             END-EVALUATE
+             PERFORM 0010-EXIBE-MENU
+           END-PERFORM
+
+           STOP RUN.
+
+       0010-EXIBE-MENU SECTION.
+
+           DISPLAY "===== MENU PRINCIPAL ====="
+           DISPLAY "01 - CALCULO DE FRETE (LOTE)"
+           DISPLAY "02 - AVALIACAO DE ALUNO (UNITARIO)"
+           DISPLAY "03 - AVALIACAO DE TURMA (LOTE)"
+           DISPLAY "04 - TABUADA"
+           DISPLAY "05 - CADASTRO DE PESSOA"
+           DISPLAY "06 - COTACAO DE FRETE (UNITARIA)"
+           DISPLAY "07 - AVALIACAO POR NIVEL (LOTE)"
+           DISPLAY "08 - AVALIACAO POR NIVEL (DIGITACAO CONTINUA)"
+           DISPLAY "09 - SOMA EM LOTE"
+           DISPLAY "10 - DIVISAO E POTENCIACAO"
+           DISPLAY "11 - SOMA DE N NUMEROS"
+           DISPLAY "12 - SAUDACAO PELO HORARIO DO SISTEMA"
+           DISPLAY "13 - MANUTENCAO DE EMPREGADOS"
+           DISPLAY "14 - VALIDACAO/CONVERSAO DE DATA"
+           DISPLAY "15 - MASCARAS DE FORMATACAO (SUBTRACAO)"
+           DISPLAY "16 - DIFERENCA COM SINAL"
+           DISPLAY "17 - SAIR"
+           ACCEPT WRK-OPCAO.
+
+       END PROGRAM MENU-PRINCIPAL.
