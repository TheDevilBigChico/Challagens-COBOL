@@ -0,0 +1,7 @@
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: PICTURE DE EDICAO PADRAO PARA MEDIA DE NOTAS,
+      *==            REUTILIZADA PELOS PROGRAMAS DE AVALIACAO DE ALUNO.
+      *== DATA: 09/08/2026
+      *=================================================================
+           PIC ZZ9,99.
