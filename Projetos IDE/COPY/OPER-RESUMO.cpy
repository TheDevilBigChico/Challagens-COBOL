@@ -0,0 +1,15 @@
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: LEIAUTE DO REGISTRO DE RESUMO NOTURNO DE OPERACOES
+      *==            (OPERACOES-RESUMO), REUTILIZADO POR CADA JOB EM
+      *==            LOTE PARA GRAVAR SEU PROPRIO RESULTADO E PELO
+      *==            RESUMO OPERACIONAL PARA CONSOLIDAR TODOS OS JOBS
+      *==            DA NOITE.
+      *== DATA: 09/08/2026
+      *=================================================================
+           05 RESUMO-JOB            PIC X(12).
+           05 RESUMO-DATA           PIC 9(08).
+           05 RESUMO-HORA           PIC 9(08).
+           05 RESUMO-QTD-LIDOS      PIC 9(07).
+           05 RESUMO-QTD-OK         PIC 9(07).
+           05 RESUMO-DIVERGENCIA    PIC X(01).
