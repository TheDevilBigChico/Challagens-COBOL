@@ -1,10 +1,18 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. SAUDACAO-SISTEMA.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: BASE PARA CRIAR NOVOS ARQUIVOS
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 SAUDACAO-SISTEMA E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  SAUDACAO PASSA A SER DERIVADA DA HORA DO
+      *==                 SISTEMA, EM VEZ DE DIGITADA PELO USUARIO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -17,11 +25,22 @@
        WORKING-STORAGE SECTION.
 
        01  WRK-OI      PIC X(10)         VALUE SPACE.
+       77  WRK-HORA-SISTEMA PIC 9(08)    VALUE ZERO.
+       77  WRK-HORA         PIC 9(02)    VALUE ZERO.
 
        PROCEDURE DIVISION.
        0001-RECEBE   SECTION.
-           DISPLAY "DIGITE BOM DIA/TARDE/NOITE"
-           ACCEPT WRK-OI.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-HORA-SISTEMA(1:2) TO WRK-HORA
+
+           EVALUATE TRUE
+             WHEN WRK-HORA LESS 12
+               MOVE "BOM DIA"   TO WRK-OI
+             WHEN WRK-HORA LESS 18
+               MOVE "BOA TARDE" TO WRK-OI
+             WHEN OTHER
+               MOVE "BOA NOITE" TO WRK-OI
+           END-EVALUATE.
 
        0002-MOSTRA   SECTION.
 
@@ -29,5 +48,5 @@
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+           GOBACK.
+       END PROGRAM SAUDACAO-SISTEMA.
