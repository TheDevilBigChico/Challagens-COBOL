@@ -1,10 +1,21 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIAVEIS.
+       PROGRAM-ID. MASCARAS-FORMATO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: MASCARAS PARA FORMATAÇÃO DE VARIAVES
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE VARIAVEIS PARA
+      *==                 MASCARAS-FORMATO: O NOME COLIDIA COM
+      *==                 ESTRUTURA.COB, QUE TAMBEM ERA VARIAVEIS E PASSOU
+      *==                 A SER CHAMADO PELO MENU PRINCIPAL PELO LITERAL
+      *==                 "VARIAVEIS" -- DOIS MODULOS COMPILADOS COM O
+      *==                 MESMO PROGRAM-ID TORNAM O CALL AMBIGUO.
+      *== 09/08/2026 FA  STOP RUN SUBSTITUIDO POR GOBACK E PROGRAMA
+      *==                 ADICIONADO AO MENU PRINCIPAL, PARA PODER SER
+      *==                 CHAMADO DE LA ALEM DE CONTINUAR RODANDO SOZINHO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -33,5 +44,5 @@
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM VARIAVEIS.
+           GOBACK.
+       END PROGRAM MASCARAS-FORMATO.
