@@ -0,0 +1,8 @@
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: PICTURE DE EDICAO PADRAO PARA VALORES MONETARIOS
+      *==            (REAIS) QUE PODEM FICAR NEGATIVOS (ESTORNOS),
+      *==            REUTILIZADA PELOS PROGRAMAS DE FRETE.
+      *== DATA: 09/08/2026
+      *=================================================================
+           PIC -ZZ.ZZZ.ZZ9,99.
