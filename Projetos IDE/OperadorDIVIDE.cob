@@ -1,10 +1,20 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. OPERADOR-DIVISAO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: SOMA DE VALORES COM OPERADOR ADD+
       *== DATA: 19/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 OPERADOR-DIVISAO E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  DIVISAO POR ZERO PASSA A SER TRATADA (ON SIZE
+      *==                 ERROR) EM VEZ DE ESTOURAR EM TEMPO DE EXECUCAO.
+      *== 09/08/2026 FA  ESTOURO DE CAPACIDADE NA EXPONENCIACAO TAMBEM
+      *==                 PASSA A SER TRATADO (ON SIZE ERROR).
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -22,6 +32,10 @@
        77  WRK-CALCULO       PIC S9(06)V99          VALUE ZERO.
        77  WRK-CALCULO-ED    PIC -Z(03)9,99         VALUE ZERO.
        77  WRK-NUM1-ED       PIC -Z(03)9,99         VALUE ZERO.
+       77  WRK-DIVISAO-INVALIDA PIC X(01)           VALUE "N".
+           88 DIVISAO-INVALIDA                      VALUE "S".
+       77  WRK-CALCULO-INVALIDO PIC X(01)           VALUE "N".
+           88 CALCULO-INVALIDO                      VALUE "S".
 
        PROCEDURE DIVISION.
        0001-RECEBE   SECTION.
@@ -29,21 +43,45 @@
              ACCEPT WRK-NUM1.
            DISPLAY "DIGITE O SEGUNDO NUMERO"
              ACCEPT WRK-NUM2.
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+
+           MOVE "N" TO WRK-DIVISAO-INVALIDA
+           IF WRK-NUM2 EQUAL ZERO
+             MOVE "S" TO WRK-DIVISAO-INVALIDA
+             MOVE ZERO TO WRK-RESUL
+           ELSE
+             DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                 MOVE "S" TO WRK-DIVISAO-INVALIDA
+                 MOVE ZERO TO WRK-RESUL
+             END-DIVIDE
+           END-IF
            MOVE WRK-RESUL TO WRK-RESUL-ED.
 
-           COMPUTE WRK-CALCULO = WRK-NUM1**2.
+           MOVE "N" TO WRK-CALCULO-INVALIDO
+           COMPUTE WRK-CALCULO = WRK-NUM1 ** 2
+             ON SIZE ERROR
+               MOVE "S" TO WRK-CALCULO-INVALIDO
+               MOVE ZERO TO WRK-CALCULO
+           END-COMPUTE
            MOVE WRK-CALCULO TO WRK-CALCULO-ED.
            MOVE WRK-NUM1 TO WRK-NUM1-ED.
 
 
        0002-MOSTRA   SECTION.
 
-           DISPLAY "RESULTADO = " WRK-RESUL-ED.
-           DISPLAY "EXPONENCIACAO DO NUMERO DIGITADO = " WRK-NUM1-ED
-           " " WRK-CALCULO-ED.
+           IF DIVISAO-INVALIDA
+             DISPLAY "ERRO: DIVISAO POR ZERO NAO PERMITIDA"
+           ELSE
+             DISPLAY "RESULTADO = " WRK-RESUL-ED
+           END-IF.
+           IF CALCULO-INVALIDO
+             DISPLAY "ERRO: ESTOURO DE CAPACIDADE NA EXPONENCIACAO"
+           ELSE
+             DISPLAY "EXPONENCIACAO DO NUMERO DIGITADO = " WRK-NUM1-ED
+             " " WRK-CALCULO-ED
+           END-IF.
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+           GOBACK.
+       END PROGRAM OPERADOR-DIVISAO.
