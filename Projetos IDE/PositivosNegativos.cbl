@@ -1,11 +1,18 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIAVEIS.
+       PROGRAM-ID. DIFERENCA-SINAL.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: Primeiro contato com COBOL
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE VARIAVEIS PARA
+      *==                 DIFERENCA-SINAL (COLIDIA COM Estrutura.cob, QUE
+      *==                 TAMBEM USAVA VARIAVEIS) E STOP RUN SUBSTITUIDO
+      *==                 POR GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -33,5 +40,5 @@
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM VARIAVEIS.
+           GOBACK.
+       END PROGRAM DIFERENCA-SINAL.
