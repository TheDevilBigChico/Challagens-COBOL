@@ -0,0 +1,7 @@
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: PICTURE DE EDICAO PADRAO PARA VALORES MONETARIOS
+      *==            (REAIS), REUTILIZADA PELOS PROGRAMAS DE FRETE.
+      *== DATA: 09/08/2026
+      *=================================================================
+           PIC ZZ.ZZZ.ZZ9,99.
