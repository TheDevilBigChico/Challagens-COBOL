@@ -1,10 +1,22 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. SOMA-VARIAVEL.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: VARIAVEL DE GRUPO ESTRUTURAL(GRUPO)3
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 SOMA-VARIAVEL E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  PASSA A ACEITAR UMA QUANTIDADE VARIAVEL DE
+      *==                 NUMEROS (TABELA COM OCCURS DEPENDING ON) EM
+      *==                 VEZ DE SEMPRE SOMAR SO 2 NUMEROS.
+      *== 09/08/2026 FA  QUANTIDADE DE NUMEROS PASSA A SER VALIDADA ENTRE
+      *==                 1 E 100 (LIMITE DA TABELA), COM REDIGITACAO,
+      *==                 ANTES DE SER USADA COMO LIMITE DOS LACOS.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,24 +28,40 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01  WRK-DADOS.
-           05 WRK-NUM1         PIC 99   VALUE ZERO.
-           05 WRK-NUM2         PIC 99   VALUE ZERO.
+       77  WRK-QTD-NUMEROS     PIC 9(03)   VALUE ZERO.
+       77  WRK-IDX-NUMERO      PIC 9(03)   VALUE ZERO.
+       01  WRK-TABELA-NUMEROS.
+           05 TAB-NUMERO       PIC 9(04)   OCCURS 1 TO 100 TIMES
+                                DEPENDING ON WRK-QTD-NUMEROS.
 
-       77  WRK-RESUL           PIC 9(02)   VALUE ZERO.
+       77  WRK-RESUL           PIC 9(06)   VALUE ZERO.
 
        PROCEDURE DIVISION.
        0001-RECEBE   SECTION.
-           DISPLAY "ENTRE COM 2 NUMEROS"
-             ACCEPT WRK-DADOS.
-             COMPUTE WRK-RESUL = WRK-NUM1 + WRK-NUM2.
+           DISPLAY "QUANTOS NUMEROS DESEJA SOMAR (1 A 100)? "
+             ACCEPT WRK-QTD-NUMEROS.
+           PERFORM UNTIL WRK-QTD-NUMEROS NOT LESS 1
+                     AND WRK-QTD-NUMEROS NOT GREATER 100
+             DISPLAY "QUANTIDADE INVALIDA, DIGITE DE 1 A 100 "
+               ACCEPT WRK-QTD-NUMEROS
+           END-PERFORM.
+
+           PERFORM VARYING WRK-IDX-NUMERO FROM 1 BY 1
+                     UNTIL WRK-IDX-NUMERO GREATER WRK-QTD-NUMEROS
+             DISPLAY "NUMERO " WRK-IDX-NUMERO " "
+               ACCEPT TAB-NUMERO(WRK-IDX-NUMERO)
+             ADD TAB-NUMERO(WRK-IDX-NUMERO) TO WRK-RESUL
+           END-PERFORM.
 
        0002-MOSTRA   SECTION.
-           DISPLAY "NUM1 = " WRK-NUM1.
-           DISPLAY "NUM2 = " WRK-NUM2.
+           PERFORM VARYING WRK-IDX-NUMERO FROM 1 BY 1
+                     UNTIL WRK-IDX-NUMERO GREATER WRK-QTD-NUMEROS
+             DISPLAY "NUM" WRK-IDX-NUMERO " = "
+                     TAB-NUMERO(WRK-IDX-NUMERO)
+           END-PERFORM
            DISPLAY "SOMA DOS VALORES = " WRK-RESUL.
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+           GOBACK.
+       END PROGRAM SOMA-VARIAVEL.
