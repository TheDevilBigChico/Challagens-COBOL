@@ -0,0 +1,36 @@
+//FRETEJ01 JOB (ACCTNO),'F ALEXANDRE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*================================================================
+//* OBJETIVO: EXECUCAO NOTURNA DO CALCULO DE FRETE EM LOTE,
+//*           LENDO AS TRANSACOES DO DIA E GERANDO AS COTACOES E
+//*           O MANIFESTO DIARIO COM OS SUBTOTAIS.
+//* PROGRAMA: CALCULODEFRETE (LOAD MODULE CALCULO-FRETE)
+//* AUTOR   : FRANCISCO ALEXANDRE
+//* DATA    : 09/08/2026
+//*================================================================
+//*
+//FRETE    EXEC PGM=CALCULO-FRETE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FRETE-TRANS DD DSN=PROD.FRETE.TRANS.GDIARIA,DISP=SHR
+//FRETE-TARIFAS DD DSN=PROD.FRETE.TARIFAS,DISP=SHR
+//CEP-FAIXAS  DD DSN=PROD.FRETE.CEPFAIXAS,DISP=SHR
+//FRETE-SAIDA DD DSN=PROD.FRETE.COTACOES.G(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FRETE-MANIFESTO DD DSN=PROD.FRETE.MANIFESTO.G(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(2,2),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FRETE-AUDITORIA DD DSN=PROD.FRETE.AUDITORIA.GDIARIA,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CAMBIO-TAXAS DD DSN=PROD.FRETE.CAMBIO,DISP=SHR
+//FRETE-PARAMETROS DD DSN=PROD.FRETE.PARAMETROS,DISP=SHR
+//OPERACOES-RESUMO DD DSN=PROD.OPER.RESUMO.GDIARIA,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
