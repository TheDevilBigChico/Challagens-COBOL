@@ -1,10 +1,22 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. MEDIA-REPETICAO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: ADAPTAR AS BOAS PRATICAS COM PERFORM
       *== DATA: 03/10/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 MEDIA-REPETICAO E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  NIVEL SUPERIOR PASSA A SER ACEITO ALEM DE
+      *==                 FUND/MEDIO, COM MEDIA MINIMA 7,5 PARA APROVACAO.
+      *== 09/08/2026 FA  DIGITAR "FIM" NO NIVEL ENCERRA O LACO DE
+      *==                 REPETICAO, QUE ANTES NUNCA CHEGAVA AO FIM.
+      *== 09/08/2026 FA  PICTURE DE EDICAO DA MEDIA PASSA A VIR DO
+      *==                 COPYBOOK COMPARTILHADO GRADE-ED.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,29 +31,39 @@
        77  WRK-NOTA1      PIC 99V99         VALUE  ZERO.
        77  WRK-NOTA2      PIC 99V99         VALUE  ZERO.
        77  WRK-MEDIA      PIC 99V99         VALUE  ZERO.
-       77  WRK-MEDIA-ED   PIC Z9,99         VALUE  ZERO.
-       77  WRK-NIVEL      PIC X(5)          VALUE  SPACE.
+       77  WRK-MEDIA-ED COPY GRADE-ED.
+       77  WRK-NIVEL      PIC X(08)         VALUE  SPACE.
+       77  WRK-FIM-PROGRAMA PIC X(01)       VALUE  "N".
+           88 FIM-DO-PROGRAMA                VALUE "S".
 
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL SECTION.
            PERFORM 0002-INICIALIZAR
-           PERFORM 0003-PROCESSAR
+           PERFORM UNTIL FIM-DO-PROGRAMA
+             PERFORM 0003-PROCESSAR
+             PERFORM 0002-INICIALIZAR
+           END-PERFORM
            PERFORM 0004-FINALIZAR
-           STOP RUN.
+           GOBACK.
 
 
        0002-INICIALIZAR   SECTION.
 
-           DISPLAY "DIGITE O NIVEL (FUND / MEDIO) "
+           DISPLAY "DIGITE O NIVEL (FUND / MEDIO / SUPERIOR OU "
+                   "FIM PARA ENCERRAR) "
              ACCEPT WRK-NIVEL.
-           DISPLAY "DIGITE A PRIMEIRA NOTA "
-             ACCEPT WRK-NOTA1.
-           DISPLAY "DIGITE A SEGUNDA NOTA "
-             ACCEPT WRK-NOTA2.
-
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           IF WRK-NIVEL(01:03) EQUAL "FIM"
+             MOVE "S" TO WRK-FIM-PROGRAMA
+           ELSE
+             DISPLAY "DIGITE A PRIMEIRA NOTA "
+               ACCEPT WRK-NOTA1
+             DISPLAY "DIGITE A SEGUNDA NOTA "
+               ACCEPT WRK-NOTA2
+
+             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2
+             MOVE WRK-MEDIA TO WRK-MEDIA-ED
+           END-IF.
 
        0003-PROCESSAR   SECTION.
 
@@ -62,8 +84,14 @@
                  LESS 7
                  DISPLAY "REPROVADO"
                END-IF.
-
-           PERFORM 0002-INICIALIZAR.
+             IF WRK-NIVEL(01:08) EQUAL "SUPERIOR" AND WRK-MEDIA
+                 GREATER THAN OR EQUAL 7,5
+                 DISPLAY "APROVADO"
+             END-IF.
+             IF WRK-NIVEL(01:08) EQUAL "SUPERIOR" AND WRK-MEDIA
+                 LESS 7,5
+                 DISPLAY "REPROVADO"
+               END-IF.
 
 
 
@@ -72,4 +100,4 @@
            DISPLAY "FIM DE PROGRAMA".
 
 
-       END PROGRAM ESTUDO.
+       END PROGRAM MEDIA-REPETICAO.
