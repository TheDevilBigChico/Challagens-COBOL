@@ -1,10 +1,19 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. OPERADOR-SOMA.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: SOMA DE VALORES COM OPERADOR ADD+
       *== DATA: 19/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 OPERADOR-SOMA E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  PASSA A ACUMULAR EM LOTE: DIGITA-SE UM NUMERO
+      *==                 POR VEZ, SOMANDO A WRK-RESUL, ATE SE DIGITAR
+      *==                 ZERO PARA ENCERRAR O LOTE.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,24 +25,43 @@
        WORKING-STORAGE SECTION.
 
        77  WRK-NUM1          PIC 9(04)V99          VALUE ZERO.
-       77  WRK-NUM2          PIC 9(04)V99          VALUE ZERO.
        77  WRK-RESUL         PIC 9(06)V99          VALUE ZERO.
        77  WRK-RESUL-ED      PIC Z(06)9,99         VALUE ZERO.
+       77  WRK-QTD-LANCAMENTOS PIC 9(03)           VALUE ZERO.
+       77  WRK-QTD-LANCAMENTOS-ED PIC ZZ9          VALUE ZERO.
+       77  WRK-FIM-LANCAMENTOS  PIC X(01)          VALUE "N".
+           88 FIM-DOS-LANCAMENTOS                  VALUE "S".
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           PERFORM UNTIL FIM-DOS-LANCAMENTOS
+             PERFORM 0001-RECEBE
+           END-PERFORM
+
+           MOVE WRK-RESUL TO WRK-RESUL-ED
+           MOVE WRK-QTD-LANCAMENTOS TO WRK-QTD-LANCAMENTOS-ED
+
+           PERFORM 0002-MOSTRA
+           PERFORM 0003-FINALIZAR.
+
        0001-RECEBE   SECTION.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO"
+           DISPLAY "DIGITE UM NUMERO PARA SOMAR (ZERO ENCERRA O LOTE) "
              ACCEPT WRK-NUM1.
-           DISPLAY "DIGITE O SEGUNDO NUMERO"
-             ACCEPT WRK-NUM2.
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
+
+           IF WRK-NUM1 EQUAL ZERO
+             MOVE "S" TO WRK-FIM-LANCAMENTOS
+           ELSE
+             ADD WRK-NUM1 TO WRK-RESUL
+             ADD 1 TO WRK-QTD-LANCAMENTOS
+           END-IF.
 
        0002-MOSTRA   SECTION.
 
+           DISPLAY "QUANTIDADE DE LANCAMENTOS = " WRK-QTD-LANCAMENTOS-ED.
            DISPLAY "RESULTADO = " WRK-RESUL-ED.
 
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+           GOBACK.
+       END PROGRAM OPERADOR-SOMA.
