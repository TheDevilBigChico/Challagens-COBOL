@@ -1,53 +1,531 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. TURMA-LOTE.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: IF E ELSE
       *== DATA: 20/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  MODO TURMA: LE ALUNOS-TURMA E CALCULA A MEDIA
+      *==                 DE CADA ALUNO NUMA SO EXECUCAO, GERANDO UM
+      *==                 RELATORIO DE TURMA COM OS TOTAIS DE APROVADO/
+      *==                 RECUPERACAO/REPROVADO.
+      *== 09/08/2026 FA  PESOS POR NOTA (TURMA-PESO1/2/3) PASSAM A SER
+      *==                 LIDOS DO ROL; QUANDO INFORMADOS, A MEDIA
+      *==                 PONDERADA SUBSTITUI A MEDIA SIMPLES.
+      *== 09/08/2026 FA  ALUNOS EM RECUPERACAO PASSAM A SER GRAVADOS EM
+      *==                 RECUP-WORKLIST PARA MONTAGEM DA PROVA FINAL.
+      *== 09/08/2026 FA  LOTE PASSA A GRAVAR PONTO DE CONTROLE (CHECKPOINT)
+      *==                 A CADA ALUNO PROCESSADO; SE A EXECUCAO CAIR NO
+      *==                 MEIO DA TURMA, A PROXIMA EXECUCAO PULA OS ALUNOS
+      *==                 JA PROCESSADOS E CONTINUA O RELATORIO DE ONDE
+      *==                 PAROU, EM VEZ DE RECOMECAR DO ZERO.
+      *== 09/08/2026 FA  RELATORIO DA TURMA PASSA A SER GRAVADO TAMBEM EM
+      *==                 TURMA-CSV, EM FORMATO CSV, PARA CONFERENCIA EM
+      *==                 PLANILHA.
+      *== 09/08/2026 FA  FILA DE IMPRESSAO DO RELATORIO PASSA A SER
+      *==                 CONFIGURAVEL VIA TURMA-PARAMETROS; QUANDO
+      *==                 INFORMADA, O RELATORIO E ROTEADO PARA O DESTINO
+      *==                 TURMA-RELATORIO-<FILA> EM VEZ DO PADRAO.
+      *== 09/08/2026 FA  AO FINAL DO LOTE, O RESULTADO PASSA A SER GRAVADO
+      *==                 EM OPERACOES-RESUMO, PARA CONSOLIDACAO NO
+      *==                 RESUMO OPERACIONAL NOTURNO JUNTO COM OS DEMAIS
+      *==                 JOBS DA NOITE.
+      *== 09/08/2026 FA  RESUMO DA TURMA PASSA A TRAZER TAMBEM A MEDIA
+      *==                 MINIMA, MAXIMA E MEDIANA DA TURMA. QUANDO O
+      *==                 LOTE E RETOMADO APOS UM CHECKPOINT, AS
+      *==                 ESTATISTICAS REFLETEM APENAS OS ALUNOS LIDOS NA
+      *==                 EXECUCAO ATUAL, POIS O CHECKPOINT SO GUARDA OS
+      *==                 TOTAIS ACUMULADOS, NAO AS NOTAS INDIVIDUAIS.
+      *== 09/08/2026 FA  PROGRAMA PASSA A SE CHAMAR TURMA-LOTE E A
+      *==                 RETORNAR COM GOBACK EM VEZ DE STOP RUN, PARA
+      *==                 PODER SER CHAMADO PELO MENU PRINCIPAL ALEM DE
+      *==                 CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  PICTURE DE EDICAO DA MEDIA PASSA A VIR DO
+      *==                 COPYBOOK COMPARTILHADO GRADE-ED.
+      *== 09/08/2026 FA  QUANDO A TURMA EXCEDE 500 ALUNOS (LIMITE DA
+      *==                 TABELA DE ESTATISTICAS), O LOTE PASSA A AVISAR
+      *==                 NO DISPLAY E NO PROPRIO RELATORIO QUE AS
+      *==                 ESTATISTICAS NAO COBREM TODOS OS ALUNOS.
+      *== 09/08/2026 FA  MEDIA SIMPLES (SEM PESO) PASSA A SER ARREDONDADA
+      *==                 (ROUNDED) DA MESMA FORMA QUE A MEDIA PONDERADA,
+      *==                 EM VEZ DE TRUNCADA.
+      *== 09/08/2026 FA  REMOVIDO O PARAGRAFO 0003-FINALIZAR (SO CONTINHA
+      *==                 STOP RUN E NAO ERA MAIS CHAMADO POR NINGUEM DESDE
+      *==                 QUE O PROGRAMA PASSOU A RETORNAR COM GOBACK).
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-TURMA ASSIGN TO "ALUNOS-TURMA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TURMA-RELATORIO ASSIGN TO DYNAMIC WRK-NOME-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TURMA-PARAMETROS ASSIGN TO "TURMA-PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FILA.
+           SELECT RECUP-WORKLIST ASSIGN TO "RECUP-WORKLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RECUP.
+           SELECT TURMA-CHECKPOINT ASSIGN TO "TURMA-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+           SELECT TURMA-CSV ASSIGN TO "TURMA-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPERACOES-RESUMO ASSIGN TO "OPERACOES-RESUMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNOS-TURMA.
+       01  REG-ALUNO-TURMA.
+           05 TURMA-MATRICULA      PIC X(10).
+           05 TURMA-NOTA1          PIC 99V99.
+           05 TURMA-NOTA2          PIC 99V99.
+           05 TURMA-NOTA3          PIC 99V99.
+           05 TURMA-PESO1          PIC 9V9.
+           05 TURMA-PESO2          PIC 9V9.
+           05 TURMA-PESO3          PIC 9V9.
+
+       FD  TURMA-RELATORIO.
+       01  REG-TURMA-RELATORIO     PIC X(80).
+
+       FD  RECUP-WORKLIST.
+       01  REG-RECUP-WORKLIST.
+           05 RECUP-MATRICULA      PIC X(10).
+           05 RECUP-MEDIA          PIC 99V99.
+
+       FD  TURMA-CHECKPOINT.
+       01  REG-TURMA-CHECKPOINT.
+           05 CKPT-QTD-PROCESSADO  PIC 9(05).
+           05 CKPT-QTD-APROVADOS   PIC 9(05).
+           05 CKPT-QTD-RECUPERACAO PIC 9(05).
+           05 CKPT-QTD-REPROVADOS  PIC 9(05).
+
+       FD  TURMA-CSV.
+       01  REG-TURMA-CSV           PIC X(80).
+
+       FD  TURMA-PARAMETROS.
+       01  REG-TURMA-PARAMETRO.
+           05 PARAM-FILA-REG       PIC X(05).
+
+       FD  OPERACOES-RESUMO.
+       01  REG-OPERACOES-RESUMO.
+           COPY OPER-RESUMO.
+
        WORKING-STORAGE SECTION.
 
+       77  WRK-MATRICULA  PIC X(10)         VALUE  SPACE.
        77  WRK-NOTA1      PIC 99V99         VALUE  ZERO.
        77  WRK-NOTA2      PIC 99V99         VALUE  ZERO.
        77  WRK-NOTA3      PIC 99V99         VALUE  ZERO.
+       77  WRK-PESO1      PIC 9V9           VALUE  ZERO.
+       77  WRK-PESO2      PIC 9V9           VALUE  ZERO.
+       77  WRK-PESO3      PIC 9V9           VALUE  ZERO.
+       77  WRK-TOT-PESOS  PIC 9V9           VALUE  ZERO.
        77  WRK-MEDIA      PIC 99V99         VALUE  ZERO.
-       77  WRK-MEDIA-ED   PIC Z9,99         VALUE  ZERO.
+       77  WRK-MEDIA-ED COPY GRADE-ED.
+       77  WRK-SITUACAO   PIC X(11)         VALUE  SPACE.
+      *====================== CONTROLE DO LOTE ==========================
+       77  WRK-FIM-TURMA  PIC X(01)         VALUE "N".
+           88 FIM-DA-TURMA                  VALUE "S".
+       77  WRK-LINHA-REL  PIC X(80)         VALUE SPACE.
+       77  WRK-QTD-APROVADOS    PIC 9(05)   VALUE ZERO.
+       77  WRK-QTD-RECUPERACAO  PIC 9(05)   VALUE ZERO.
+       77  WRK-QTD-REPROVADOS   PIC 9(05)   VALUE ZERO.
+       77  WRK-QTD-ED           PIC ZZZZ9.
+       77  WRK-STATUS-RECUP     PIC X(02)   VALUE SPACE.
+      *====================== CHECKPOINT/RESTART =========================
+       77  WRK-STATUS-CKPT      PIC X(02)   VALUE SPACE.
+       77  WRK-QTD-PROCESSADO   PIC 9(05)   VALUE ZERO.
+       77  WRK-IDX-PULA         PIC 9(05)   VALUE ZERO.
+      *====================== EXPORTACAO CSV =============================
+       77  WRK-LINHA-CSV        PIC X(80)   VALUE SPACE.
+      *====================== FILA DE IMPRESSAO DO RELATORIO =============
+       77  WRK-FILA-IMPRESSAO   PIC X(05)   VALUE SPACE.
+       77  WRK-NOME-RELATORIO   PIC X(20)   VALUE "TURMA-RELATORIO".
+       77  WRK-STATUS-FILA      PIC X(02)   VALUE SPACE.
+      *====================== RESUMO OPERACIONAL NOTURNO =================
+       77  WRK-STATUS-RESUMO    PIC X(02)   VALUE SPACE.
+       77  WRK-DATA-SISTEMA     PIC 9(08)   VALUE ZERO.
+       77  WRK-HORA-SISTEMA     PIC 9(08)   VALUE ZERO.
+       77  WRK-QTD-TURMA        PIC 9(05)   VALUE ZERO.
+      *====================== ESTATISTICAS DA TURMA =======================
+       01  TAB-MEDIAS.
+           05 MEDIA-ITEM        PIC 99V99   OCCURS 500 TIMES VALUE ZERO.
+       77  WRK-QTD-NOTAS        PIC 9(05)   VALUE ZERO.
+       77  WRK-IDX-MEDIA        PIC 9(05)   VALUE ZERO.
+       77  WRK-IDX-MEDIA2       PIC 9(05)   VALUE ZERO.
+       77  WRK-MEDIA-TEMP       PIC 99V99   VALUE ZERO.
+       77  WRK-MEDIA-MIN        PIC 99V99   VALUE ZERO.
+       77  WRK-MEDIA-MIN-ED     PIC Z9,99.
+       77  WRK-MEDIA-MAX        PIC 99V99   VALUE ZERO.
+       77  WRK-MEDIA-MAX-ED     PIC Z9,99.
+       77  WRK-MEDIA-MEDIANA    PIC 99V99   VALUE ZERO.
+       77  WRK-MEDIA-MEDIANA-ED PIC Z9,99.
+       77  WRK-IDX-MEIO         PIC 9(05)   VALUE ZERO.
+       77  WRK-RESTO-MEIO       PIC 9(01)   VALUE ZERO.
+       77  WRK-ESTAT-TRUNCADA   PIC X(01)   VALUE "N".
+           88 ESTATISTICA-TRUNCADA          VALUE "S".
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 0005-LE-CHECKPOINT
+           PERFORM 0009-CARREGA-FILA
+
+           OPEN INPUT  ALUNOS-TURMA
+           IF WRK-QTD-PROCESSADO GREATER ZERO
+             DISPLAY "RETOMANDO LOTE APOS O ALUNO " WRK-QTD-PROCESSADO
+             PERFORM 0006-PULA-PROCESSADOS
+             OPEN EXTEND TURMA-RELATORIO
+             OPEN EXTEND TURMA-CSV
+           ELSE
+             OPEN OUTPUT TURMA-RELATORIO
+             OPEN OUTPUT TURMA-CSV
+             MOVE "MATRICULA,NOTA1,NOTA2,NOTA3,MEDIA,SITUACAO"
+               TO REG-TURMA-CSV
+             WRITE REG-TURMA-CSV
+           END-IF
+
+           OPEN EXTEND RECUP-WORKLIST
+           IF WRK-STATUS-RECUP EQUAL "35"
+             OPEN OUTPUT RECUP-WORKLIST
+           END-IF
+
+           PERFORM 0001-RECEBE
+           PERFORM UNTIL FIM-DA-TURMA
+             PERFORM 0002-MOSTRA
+             PERFORM 0001-RECEBE
+           END-PERFORM
+
+           PERFORM 0004-RESUMO-TURMA
+           PERFORM 0007-ZERA-CHECKPOINT
+
+           OPEN EXTEND OPERACOES-RESUMO
+           IF WRK-STATUS-RESUMO EQUAL "35"
+             OPEN OUTPUT OPERACOES-RESUMO
+           END-IF
+           PERFORM 0010-GRAVA-RESUMO
+           CLOSE OPERACOES-RESUMO
+
+           CLOSE ALUNOS-TURMA
+           CLOSE TURMA-RELATORIO
+           CLOSE RECUP-WORKLIST
+           CLOSE TURMA-CSV
+
+           GOBACK.
+
        0001-RECEBE   SECTION.
-           DISPLAY "DIGITE A PRIMEIRA NOTA "
-             ACCEPT WRK-NOTA1.
-           DISPLAY "DIGITE A SEGUNDA NOTA "
-             ACCEPT WRK-NOTA2.
-           DISPLAY "DIGITE A TERCEIRA NOTA "
-             ACCEPT WRK-NOTA3.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2 + WRK-NOTA3)/3.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           READ ALUNOS-TURMA
+             AT END
+               MOVE "S" TO WRK-FIM-TURMA
+             NOT AT END
+               MOVE TURMA-MATRICULA TO WRK-MATRICULA
+               MOVE TURMA-NOTA1     TO WRK-NOTA1
+               MOVE TURMA-NOTA2     TO WRK-NOTA2
+               MOVE TURMA-NOTA3     TO WRK-NOTA3
+               MOVE TURMA-PESO1     TO WRK-PESO1
+               MOVE TURMA-PESO2     TO WRK-PESO2
+               MOVE TURMA-PESO3     TO WRK-PESO3
+               COMPUTE WRK-TOT-PESOS = WRK-PESO1 + WRK-PESO2 + WRK-PESO3
+               IF WRK-TOT-PESOS GREATER ZERO
+                 COMPUTE WRK-MEDIA ROUNDED =
+                     ((WRK-NOTA1 * WRK-PESO1) +
+                      (WRK-NOTA2 * WRK-PESO2) +
+                      (WRK-NOTA3 * WRK-PESO3)) / WRK-TOT-PESOS
+               ELSE
+                 COMPUTE WRK-MEDIA ROUNDED =
+                     (WRK-NOTA1 + WRK-NOTA2 + WRK-NOTA3) / 3
+               END-IF
+               MOVE WRK-MEDIA TO WRK-MEDIA-ED
+           END-READ.
 
        0002-MOSTRA   SECTION.
 
-           DISPLAY " " WRK-NOTA1 " " WRK-NOTA2 " " WRK-NOTA3.
+           DISPLAY WRK-MATRICULA " " WRK-NOTA1 " " WRK-NOTA2 " "
+                   WRK-NOTA3.
            DISPLAY "MEDIA = " WRK-MEDIA-ED.
            IF WRK-MEDIA GREATER THAN OR EQUAL 7
               DISPLAY "APROVADO"
-            ELSE
+              MOVE "APROVADO"    TO WRK-SITUACAO
+              ADD 1 TO WRK-QTD-APROVADOS
+           ELSE
               IF WRK-MEDIA GREATER THAN OR EQUAL 2
-               DISPLAY "RECUPERACAO"
-            ELSE
-              DISPLAY "REPROVADO"
+                DISPLAY "RECUPERACAO"
+                MOVE "RECUPERACAO" TO WRK-SITUACAO
+                ADD 1 TO WRK-QTD-RECUPERACAO
+                MOVE WRK-MATRICULA TO RECUP-MATRICULA
+                MOVE WRK-MEDIA     TO RECUP-MEDIA
+                WRITE REG-RECUP-WORKLIST
+              ELSE
+                DISPLAY "REPROVADO"
+                MOVE "REPROVADO"  TO WRK-SITUACAO
+                ADD 1 TO WRK-QTD-REPROVADOS
+              END-IF
            END-IF.
 
-       0003-FINALIZAR SECTION.
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO.
+
+           MOVE SPACE TO WRK-LINHA-CSV
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA1     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA2     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA3     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-CSV
+           END-STRING
+           MOVE WRK-LINHA-CSV TO REG-TURMA-CSV
+           WRITE REG-TURMA-CSV.
+
+           IF WRK-QTD-NOTAS LESS 500
+             ADD 1 TO WRK-QTD-NOTAS
+             MOVE WRK-MEDIA TO MEDIA-ITEM(WRK-QTD-NOTAS)
+           ELSE
+             MOVE "S" TO WRK-ESTAT-TRUNCADA
+             DISPLAY "AVISO: TURMA EXCEDE 500 ALUNOS, ESTATISTICAS "
+                     "A PARTIR DAQUI NAO CONSIDERAM " WRK-MATRICULA
+           END-IF
+
+           ADD 1 TO WRK-QTD-PROCESSADO
+           PERFORM 0008-GRAVA-CHECKPOINT.
+
+       0004-RESUMO-TURMA SECTION.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "RESUMO DA TURMA" DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           IF WRK-FILA-IMPRESSAO EQUAL SPACE
+             STRING "FILA DE IMPRESSAO: PADRAO" DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           ELSE
+             STRING "FILA DE IMPRESSAO: " DELIMITED BY SIZE
+                    WRK-FILA-IMPRESSAO    DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           END-IF
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE WRK-QTD-APROVADOS TO WRK-QTD-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "APROVADOS.....: " DELIMITED BY SIZE
+                  WRK-QTD-ED         DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE WRK-QTD-RECUPERACAO TO WRK-QTD-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "RECUPERACAO...: " DELIMITED BY SIZE
+                  WRK-QTD-ED         DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE WRK-QTD-REPROVADOS TO WRK-QTD-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "REPROVADOS....: " DELIMITED BY SIZE
+                  WRK-QTD-ED         DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           PERFORM 0011-CALCULA-ESTATISTICAS
+
+           IF ESTATISTICA-TRUNCADA
+             MOVE SPACE TO WRK-LINHA-REL
+             STRING "AVISO: TURMA EXCEDE 500 ALUNOS - ESTATISTICAS "
+                    "ABAIXO NAO INCLUEM TODOS OS ALUNOS DO LOTE"
+               DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+             MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+             WRITE REG-TURMA-RELATORIO
+           END-IF
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "MEDIA MINIMA..: " DELIMITED BY SIZE
+                  WRK-MEDIA-MIN-ED   DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "MEDIA MAXIMA..: " DELIMITED BY SIZE
+                  WRK-MEDIA-MAX-ED   DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "MEDIA MEDIANA.: " DELIMITED BY SIZE
+                  WRK-MEDIA-MEDIANA-ED DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-TURMA-RELATORIO
+           WRITE REG-TURMA-RELATORIO.
+
+       0005-LE-CHECKPOINT SECTION.
+
+           OPEN INPUT TURMA-CHECKPOINT
+           IF WRK-STATUS-CKPT EQUAL "35"
+             MOVE ZERO TO WRK-QTD-PROCESSADO
+           ELSE
+             READ TURMA-CHECKPOINT
+               AT END
+                 MOVE ZERO TO WRK-QTD-PROCESSADO
+               NOT AT END
+                 MOVE CKPT-QTD-PROCESSADO  TO WRK-QTD-PROCESSADO
+                 MOVE CKPT-QTD-APROVADOS   TO WRK-QTD-APROVADOS
+                 MOVE CKPT-QTD-RECUPERACAO TO WRK-QTD-RECUPERACAO
+                 MOVE CKPT-QTD-REPROVADOS  TO WRK-QTD-REPROVADOS
+             END-READ
+             CLOSE TURMA-CHECKPOINT
+           END-IF.
+
+       0006-PULA-PROCESSADOS SECTION.
+
+           PERFORM VARYING WRK-IDX-PULA FROM 1 BY 1
+                     UNTIL WRK-IDX-PULA GREATER WRK-QTD-PROCESSADO
+             READ ALUNOS-TURMA
+               AT END
+                 MOVE "S" TO WRK-FIM-TURMA
+             END-READ
+           END-PERFORM.
+
+       0007-ZERA-CHECKPOINT SECTION.
+
+           MOVE ZERO TO CKPT-QTD-PROCESSADO
+           MOVE ZERO TO CKPT-QTD-APROVADOS
+           MOVE ZERO TO CKPT-QTD-RECUPERACAO
+           MOVE ZERO TO CKPT-QTD-REPROVADOS
+
+           OPEN OUTPUT TURMA-CHECKPOINT
+           WRITE REG-TURMA-CHECKPOINT
+           CLOSE TURMA-CHECKPOINT.
+
+       0009-CARREGA-FILA SECTION.
+
+           OPEN INPUT TURMA-PARAMETROS
+           IF WRK-STATUS-FILA NOT EQUAL "35"
+             READ TURMA-PARAMETROS
+               NOT AT END
+                 MOVE PARAM-FILA-REG TO WRK-FILA-IMPRESSAO
+                 IF WRK-FILA-IMPRESSAO NOT EQUAL SPACE
+                   MOVE SPACE TO WRK-NOME-RELATORIO
+                   STRING "TURMA-RELATORIO-"  DELIMITED BY SIZE
+                          WRK-FILA-IMPRESSAO   DELIMITED BY SIZE
+                     INTO WRK-NOME-RELATORIO
+                   END-STRING
+                 END-IF
+             END-READ
+             CLOSE TURMA-PARAMETROS
+           END-IF.
+
+       0008-GRAVA-CHECKPOINT SECTION.
+
+           MOVE WRK-QTD-PROCESSADO   TO CKPT-QTD-PROCESSADO
+           MOVE WRK-QTD-APROVADOS    TO CKPT-QTD-APROVADOS
+           MOVE WRK-QTD-RECUPERACAO  TO CKPT-QTD-RECUPERACAO
+           MOVE WRK-QTD-REPROVADOS   TO CKPT-QTD-REPROVADOS
+
+           OPEN OUTPUT TURMA-CHECKPOINT
+           WRITE REG-TURMA-CHECKPOINT
+           CLOSE TURMA-CHECKPOINT.
+
+       0010-GRAVA-RESUMO SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           COMPUTE WRK-QTD-TURMA = WRK-QTD-APROVADOS
+                                  + WRK-QTD-RECUPERACAO
+                                  + WRK-QTD-REPROVADOS
+
+           MOVE "TURMA"          TO RESUMO-JOB
+           MOVE WRK-DATA-SISTEMA TO RESUMO-DATA
+           MOVE WRK-HORA-SISTEMA TO RESUMO-HORA
+           MOVE WRK-QTD-TURMA    TO RESUMO-QTD-LIDOS
+           MOVE WRK-QTD-APROVADOS TO RESUMO-QTD-OK
+           MOVE "N"              TO RESUMO-DIVERGENCIA
+           WRITE REG-OPERACOES-RESUMO.
+
+       0011-CALCULA-ESTATISTICAS SECTION.
+
+           IF WRK-QTD-NOTAS GREATER ZERO
+             PERFORM 0012-ORDENA-MEDIAS
+
+             MOVE MEDIA-ITEM(1)           TO WRK-MEDIA-MIN
+             MOVE MEDIA-ITEM(WRK-QTD-NOTAS) TO WRK-MEDIA-MAX
+
+             DIVIDE WRK-QTD-NOTAS BY 2
+               GIVING WRK-IDX-MEIO REMAINDER WRK-RESTO-MEIO
+             IF WRK-RESTO-MEIO EQUAL 1
+               ADD 1 TO WRK-IDX-MEIO
+               MOVE MEDIA-ITEM(WRK-IDX-MEIO) TO WRK-MEDIA-MEDIANA
+             ELSE
+               COMPUTE WRK-MEDIA-MEDIANA ROUNDED =
+                   (MEDIA-ITEM(WRK-IDX-MEIO) +
+                    MEDIA-ITEM(WRK-IDX-MEIO + 1)) / 2
+             END-IF
+           ELSE
+             MOVE ZERO TO WRK-MEDIA-MIN
+             MOVE ZERO TO WRK-MEDIA-MAX
+             MOVE ZERO TO WRK-MEDIA-MEDIANA
+           END-IF
+
+           MOVE WRK-MEDIA-MIN     TO WRK-MEDIA-MIN-ED
+           MOVE WRK-MEDIA-MAX     TO WRK-MEDIA-MAX-ED
+           MOVE WRK-MEDIA-MEDIANA TO WRK-MEDIA-MEDIANA-ED.
+
+       0012-ORDENA-MEDIAS SECTION.
+
+           PERFORM VARYING WRK-IDX-MEDIA FROM 1 BY 1
+                     UNTIL WRK-IDX-MEDIA GREATER WRK-QTD-NOTAS
+             PERFORM VARYING WRK-IDX-MEDIA2 FROM 1 BY 1
+                   UNTIL WRK-IDX-MEDIA2 GREATER
+                          WRK-QTD-NOTAS - WRK-IDX-MEDIA
+               IF MEDIA-ITEM(WRK-IDX-MEDIA2)
+                    GREATER MEDIA-ITEM(WRK-IDX-MEDIA2 + 1)
+                 MOVE MEDIA-ITEM(WRK-IDX-MEDIA2)     TO WRK-MEDIA-TEMP
+                 MOVE MEDIA-ITEM(WRK-IDX-MEDIA2 + 1)
+                   TO MEDIA-ITEM(WRK-IDX-MEDIA2)
+                 MOVE WRK-MEDIA-TEMP
+                   TO MEDIA-ITEM(WRK-IDX-MEDIA2 + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+       END PROGRAM TURMA-LOTE.
