@@ -0,0 +1,21 @@
+//OPERJ01 JOB (ACCTNO),'F ALEXANDRE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*================================================================
+//* OBJETIVO: CONSOLIDA O RESULTADO DE TODOS OS JOBS DO LOTE NOTURNO
+//*           (FRETEJ01 E DEMAIS), LENDO OPERACOES-RESUMO GRAVADO POR
+//*           CADA UM E GERANDO O RESUMO OPERACIONAL DA NOITE. DEVE
+//*           SER AGENDADO APOS OS DEMAIS JOBS NOTURNOS.
+//* PROGRAMA: RESUMOOPERACIONAL (LOAD MODULE RESUMO-OPERACIONAL)
+//* AUTOR   : FRANCISCO ALEXANDRE
+//* DATA    : 09/08/2026
+//*================================================================
+//*
+//OPER     EXEC PGM=RESUMO-OPERACIONAL
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OPERACOES-RESUMO DD DSN=PROD.OPER.RESUMO.GDIARIA,DISP=SHR
+//RESUMO-NOTURNO DD DSN=PROD.OPER.RESUMO.NOTURNO.G(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
