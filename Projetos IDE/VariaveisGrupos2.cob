@@ -1,46 +1,403 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. CADASTRO-EMPREGADO.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: VARIAVEL DE GRUPO ESTRUTURAL(GRUPO)2
       *== DATA: 19/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  CODIGO DIGITADO PASSA A SER PROCURADO NO
+      *==                 CADASTRO EMPLOYEE-MASTER, TRAZENDO NOME E
+      *==                 SALARIO DE LA EM VEZ DE SEREM DIGITADOS.
+      *== 09/08/2026 FA  SALARIO LIQUIDO PASSA A SER CALCULADO,
+      *==                 DESCONTANDO O INSS DO SALARIO BRUTO.
+      *== 09/08/2026 FA  PASSA A SER UM MENU DE MANUTENCAO DO CADASTRO
+      *==                 (INCLUIR/ALTERAR/EXCLUIR/CONSULTAR), GRAVANDO
+      *==                 O EMPLOYEE-MASTER NOVAMENTE AO SAIR.
+      *== 09/08/2026 FA  MENU PASSA A EXIGIR PERFIL DE ACESSO; INCLUIR/
+      *==                 ALTERAR/EXCLUIR SO SAO PERMITIDOS PARA O PERFIL
+      *==                 ADMINISTRADOR, CONSULTAR CONTINUA LIBERADO PARA
+      *==                 QUALQUER PERFIL.
+      *== 09/08/2026 FA  SALARIO PASSA A TER CASAS DECIMAIS (9(06)V99) EM
+      *==                 VEZ DE VALOR INTEIRO, REFLETINDO NO CADASTRO,
+      *==                 NO DESCONTO DE INSS E NO LIQUIDO.
+      *== 09/08/2026 FA  PERFIL ADMINISTRADOR DEIXA DE SER AUTODECLARADO;
+      *==                 PASSA A EXIGIR CODIGO E SENHA CONFERIDOS CONTRA
+      *==                 O CADASTRO OPERADORES-SENHA, CAINDO PARA O
+      *==                 PERFIL CONSULTA SE A SENHA NAO CONFERIR.
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 CADASTRO-EMPREGADO E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  INCLUSAO DE EMPREGADO PASSA A CHECAR O LIMITE
+      *==                 DE 500 REGISTROS DA TAB-EMPREGADOS ANTES DE
+      *==                 GRAVAR, RECUSANDO A INCLUSAO SE O CADASTRO
+      *==                 ESTIVER CHEIO.
+      *== 09/08/2026 FA  CARGA INICIAL DO EMPLOYEE-MASTER (0004-CARREGA-
+      *==                 EMPREGADOS) PASSA A CHECAR O MESMO LIMITE DE 500
+      *==                 REGISTROS DA TAB-EMPREGADOS, PARANDO A CARGA COM
+      *==                 AVISO SE O ARQUIVO TIVER MAIS REGISTROS QUE ISSO.
+      *== 09/08/2026 FA  REMOVIDO O PARAGRAFO 0003-FINALIZAR (SO CONTINHA
+      *==                 STOP RUN E NAO ERA MAIS CHAMADO POR NINGUEM DESDE
+      *==                 QUE O PROGRAMA PASSOU A RETORNAR COM GOBACK).
+      *== 09/08/2026 FA  AO SALVAR E SAIR, O RESULTADO PASSA A SER GRAVADO
+      *==                 TAMBEM EM OPERACOES-RESUMO, PARA CONSOLIDACAO NO
+      *==                 RESUMO OPERACIONAL NOTURNO JUNTO COM OS DEMAIS
+      *==                 JOBS DA NOITE.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPERADORES-SENHA ASSIGN TO "OPERADORES-SENHA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-OPERADORES.
+           SELECT OPERACOES-RESUMO ASSIGN TO "OPERACOES-RESUMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  REG-EMPLOYEE-MASTER.
+           05 EMP-CODIGO-REG      PIC 9(04).
+           05 EMP-NOME-REG        PIC X(15).
+           05 EMP-SALARIO-REG     PIC 9(06)V99.
+
+       FD  OPERADORES-SENHA.
+       01  REG-OPERADOR-SENHA.
+           05 OPERADOR-COD-REG    PIC X(10).
+           05 OPERADOR-SENHA-REG  PIC X(10).
+
+       FD  OPERACOES-RESUMO.
+       01  REG-OPERACOES-RESUMO.
+           COPY OPER-RESUMO.
+
        WORKING-STORAGE SECTION.
 
        01  WRK-ENTRADA.
            05 WRK-CODIGO       PIC 9(04)   VALUE ZERO.
            05 WRK-NOME         PIC X(15)   VALUE SPACE.
-           05 WRK-SALARIO      PIC 9(06)   VALUE ZERO.
+           05 WRK-SALARIO      PIC 9(06)V99 VALUE ZERO.
        01  WRK-DADOS.
            05 WRK-NUM1         PIC 9(03)   VALUE ZERO.
            05 WRK-NUM2         PIC 9(03)   VALUE ZERO.
            05 WRK-RESUL        PIC 9(03)   VALUE ZERO.
+      *====================== MENU DE MANUTENCAO ========================
+       77  WRK-OPCAO            PIC 9(01)   VALUE ZERO.
+           88 OPCAO-INCLUIR                 VALUE 1.
+           88 OPCAO-ALTERAR                 VALUE 2.
+           88 OPCAO-EXCLUIR                 VALUE 3.
+           88 OPCAO-CONSULTAR               VALUE 4.
+           88 OPCAO-SAIR                     VALUE 5.
+      *====================== PERFIL DE ACESSO ===========================
+       77  WRK-PERFIL           PIC X(01)   VALUE "C".
+           88 PERFIL-ADMINISTRADOR          VALUE "A".
+       77  WRK-STATUS-OPERADORES PIC X(02)  VALUE SPACE.
+       77  WRK-QTD-OPERADORES   PIC 9(03)   VALUE ZERO.
+       77  WRK-IDX-OPERADOR     PIC 9(03)   VALUE ZERO.
+       77  WRK-OPERADOR-COD     PIC X(10)   VALUE SPACE.
+       77  WRK-OPERADOR-SENHA   PIC X(10)   VALUE SPACE.
+       77  WRK-SENHA-CONFERE    PIC X(01)   VALUE "N".
+           88 SENHA-CONFERE                 VALUE "S".
+       77  WRK-FIM-OPERADORES   PIC X(01)   VALUE "N".
+       01  TAB-OPERADORES.
+           05 OPERADOR-ITEM OCCURS 50 TIMES.
+              10 OPERADOR-COD-TAB   PIC X(10).
+              10 OPERADOR-SENHA-TAB PIC X(10).
+      *====================== CADASTRO DE EMPREGADOS ====================
+       77  WRK-QTD-EMPREGADOS  PIC 9(05)   VALUE ZERO.
+       77  WRK-IDX-EMP         PIC 9(05)   VALUE ZERO.
+       77  WRK-IDX-ACHADO      PIC 9(05)   VALUE ZERO.
+       77  WRK-FIM-EMPREGADOS  PIC X(01)   VALUE "N".
+       77  WRK-ACHOU-EMP       PIC X(01)   VALUE "N".
+           88 EMPREGADO-ACHADO             VALUE "S".
+       01  TAB-EMPREGADOS.
+           05 EMP-ITEM OCCURS 500 TIMES
+                        INDEXED BY IDX-EMPREGADO.
+              10 EMP-CODIGO      PIC 9(04).
+              10 EMP-NOME        PIC X(15).
+              10 EMP-SALARIO     PIC 9(06)V99.
+      *====================== CALCULO DA FOLHA ==========================
+       77  WRK-TAXA-INSS        PIC V99      VALUE 0,09.
+       77  WRK-VALOR-INSS       PIC 9(06)V99 VALUE ZERO.
+       77  WRK-SALARIO-LIQUIDO  PIC 9(06)V99 VALUE ZERO.
+      *====================== VARIAVEIS DE EDICAO ========================
+       77  WRK-SALARIO-ED          COPY CURRENCY-ED.
+       77  WRK-VALOR-INSS-ED       COPY CURRENCY-ED.
+       77  WRK-SALARIO-LIQUIDO-ED  COPY CURRENCY-ED.
+      *====================== RESUMO OPERACIONAL =========================
+       77  WRK-STATUS-RESUMO   PIC X(02)   VALUE SPACE.
+       77  WRK-DATA-SISTEMA    PIC 9(08)   VALUE ZERO.
+       77  WRK-HORA-SISTEMA    PIC 9(08)   VALUE ZERO.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           PERFORM 0004-CARREGA-EMPREGADOS
+           PERFORM 0016-CARREGA-OPERADORES
+           PERFORM 0015-RECEBE-PERFIL
+           PERFORM 0010-EXIBE-MENU
+           PERFORM UNTIL OPCAO-SAIR
+             EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                 IF PERFIL-ADMINISTRADOR
+                   PERFORM 0011-INCLUIR-EMPREGADO
+                 ELSE
+                   DISPLAY "ACESSO NEGADO PARA O PERFIL ATUAL"
+                 END-IF
+               WHEN OPCAO-ALTERAR
+                 IF PERFIL-ADMINISTRADOR
+                   PERFORM 0012-ALTERAR-EMPREGADO
+                 ELSE
+                   DISPLAY "ACESSO NEGADO PARA O PERFIL ATUAL"
+                 END-IF
+               WHEN OPCAO-EXCLUIR
+                 IF PERFIL-ADMINISTRADOR
+                   PERFORM 0013-EXCLUIR-EMPREGADO
+                 ELSE
+                   DISPLAY "ACESSO NEGADO PARA O PERFIL ATUAL"
+                 END-IF
+               WHEN OPCAO-CONSULTAR
+                 PERFORM 0001-RECEBE
+                 PERFORM 0002-MOSTRA
+               WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+             END-EVALUATE
+             PERFORM 0010-EXIBE-MENU
+           END-PERFORM
+
+           PERFORM 0014-GRAVA-EMPREGADOS
+
+           OPEN EXTEND OPERACOES-RESUMO
+           IF WRK-STATUS-RESUMO EQUAL "35"
+             OPEN OUTPUT OPERACOES-RESUMO
+           END-IF
+           PERFORM 0018-GRAVA-RESUMO
+           CLOSE OPERACOES-RESUMO
+
+           GOBACK.
+
        0001-RECEBE   SECTION.
-           DISPLAY "ENTRE COM A LINHA DE DADOS"
-             ACCEPT WRK-ENTRADA.
+           DISPLAY "ENTRE COM O CODIGO DO EMPREGADO"
+             ACCEPT WRK-CODIGO.
            DISPLAY "ENTRE COM 2 NUMEROS"
              ACCEPT WRK-DADOS.
 
              COMPUTE WRK-RESUL = WRK-NUM1 + WRK-NUM2.
 
+           PERFORM 0005-PROCURA-EMPREGADO
+           IF EMPREGADO-ACHADO
+             PERFORM 0006-CALCULA-LIQUIDO
+           END-IF.
+
        0002-MOSTRA   SECTION.
-           DISPLAY "CODIGO..." WRK-CODIGO.
-           DISPLAY "NOME..." WRK-NOME.
-           DISPLAY "SALARIO..." WRK-SALARIO.
+           IF EMPREGADO-ACHADO
+             MOVE WRK-SALARIO         TO WRK-SALARIO-ED
+             MOVE WRK-VALOR-INSS      TO WRK-VALOR-INSS-ED
+             MOVE WRK-SALARIO-LIQUIDO TO WRK-SALARIO-LIQUIDO-ED
+             DISPLAY "CODIGO..." WRK-CODIGO
+             DISPLAY "NOME..." WRK-NOME
+             DISPLAY "SALARIO BRUTO..." WRK-SALARIO-ED
+             DISPLAY "DESCONTO INSS..." WRK-VALOR-INSS-ED
+             DISPLAY "SALARIO LIQUIDO..." WRK-SALARIO-LIQUIDO-ED
+           ELSE
+             DISPLAY "EMPREGADO NAO CADASTRADO: " WRK-CODIGO
+           END-IF.
            DISPLAY "SOMA DOS VALORES = " WRK-RESUL.
 
-       0003-FINALIZAR SECTION.
+       0004-CARREGA-EMPREGADOS SECTION.
+
+           OPEN INPUT EMPLOYEE-MASTER
+           PERFORM UNTIL WRK-FIM-EMPREGADOS EQUAL "S"
+             READ EMPLOYEE-MASTER
+               AT END
+                 MOVE "S" TO WRK-FIM-EMPREGADOS
+               NOT AT END
+                 IF WRK-QTD-EMPREGADOS NOT LESS 500
+                   DISPLAY "CADASTRO CHEIO, EMPREGADOS RESTANTES "
+                           "NAO CARREGADOS"
+                   MOVE "S" TO WRK-FIM-EMPREGADOS
+                 ELSE
+                   ADD 1 TO WRK-QTD-EMPREGADOS
+                   MOVE EMP-CODIGO-REG
+                     TO EMP-CODIGO(WRK-QTD-EMPREGADOS)
+                   MOVE EMP-NOME-REG
+                     TO EMP-NOME(WRK-QTD-EMPREGADOS)
+                   MOVE EMP-SALARIO-REG
+                     TO EMP-SALARIO(WRK-QTD-EMPREGADOS)
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
+       0005-PROCURA-EMPREGADO SECTION.
+
+           MOVE "N" TO WRK-ACHOU-EMP
+           MOVE ZERO TO WRK-IDX-EMP
+           MOVE ZERO TO WRK-IDX-ACHADO
+           PERFORM VARYING WRK-IDX-EMP FROM 1 BY 1
+                     UNTIL WRK-IDX-EMP GREATER WRK-QTD-EMPREGADOS
+             IF EMP-CODIGO(WRK-IDX-EMP) EQUAL WRK-CODIGO
+               MOVE "S"                    TO WRK-ACHOU-EMP
+               MOVE WRK-IDX-EMP            TO WRK-IDX-ACHADO
+               MOVE EMP-NOME(WRK-IDX-EMP)  TO WRK-NOME
+               MOVE EMP-SALARIO(WRK-IDX-EMP) TO WRK-SALARIO
+               MOVE WRK-QTD-EMPREGADOS     TO WRK-IDX-EMP
+             END-IF
+           END-PERFORM.
+
+       0006-CALCULA-LIQUIDO SECTION.
+
+           COMPUTE WRK-VALOR-INSS ROUNDED = WRK-SALARIO * WRK-TAXA-INSS
+           COMPUTE WRK-SALARIO-LIQUIDO = WRK-SALARIO - WRK-VALOR-INSS.
+
+       0010-EXIBE-MENU SECTION.
+
+           DISPLAY "===== MANUTENCAO DE EMPREGADOS ====="
+           DISPLAY "1 - INCLUIR"
+           DISPLAY "2 - ALTERAR"
+           DISPLAY "3 - EXCLUIR"
+           DISPLAY "4 - CONSULTAR"
+           DISPLAY "5 - SAIR"
+           ACCEPT WRK-OPCAO.
+
+       0011-INCLUIR-EMPREGADO SECTION.
+
+           DISPLAY "CODIGO DO NOVO EMPREGADO "
+             ACCEPT WRK-CODIGO.
+           PERFORM 0005-PROCURA-EMPREGADO
+           IF EMPREGADO-ACHADO
+             DISPLAY "CODIGO JA CADASTRADO, INCLUSAO CANCELADA"
+           ELSE
+             IF WRK-QTD-EMPREGADOS NOT LESS 500
+               DISPLAY "CADASTRO CHEIO, INCLUSAO CANCELADA"
+             ELSE
+               DISPLAY "NOME "
+                 ACCEPT WRK-NOME
+               DISPLAY "SALARIO "
+                 ACCEPT WRK-SALARIO
+               ADD 1 TO WRK-QTD-EMPREGADOS
+               MOVE WRK-CODIGO  TO EMP-CODIGO(WRK-QTD-EMPREGADOS)
+               MOVE WRK-NOME    TO EMP-NOME(WRK-QTD-EMPREGADOS)
+               MOVE WRK-SALARIO TO EMP-SALARIO(WRK-QTD-EMPREGADOS)
+               DISPLAY "EMPREGADO INCLUIDO"
+             END-IF
+           END-IF.
+
+       0012-ALTERAR-EMPREGADO SECTION.
+
+           DISPLAY "CODIGO DO EMPREGADO "
+             ACCEPT WRK-CODIGO.
+           PERFORM 0005-PROCURA-EMPREGADO
+           IF EMPREGADO-ACHADO
+             DISPLAY "NOVO NOME "
+               ACCEPT WRK-NOME
+             DISPLAY "NOVO SALARIO "
+               ACCEPT WRK-SALARIO
+             MOVE WRK-NOME    TO EMP-NOME(WRK-IDX-ACHADO)
+             MOVE WRK-SALARIO TO EMP-SALARIO(WRK-IDX-ACHADO)
+             DISPLAY "EMPREGADO ALTERADO"
+           ELSE
+             DISPLAY "EMPREGADO NAO CADASTRADO"
+           END-IF.
+
+       0013-EXCLUIR-EMPREGADO SECTION.
+
+           DISPLAY "CODIGO DO EMPREGADO "
+             ACCEPT WRK-CODIGO.
+           PERFORM 0005-PROCURA-EMPREGADO
+           IF EMPREGADO-ACHADO
+             PERFORM VARYING WRK-IDX-EMP FROM WRK-IDX-ACHADO BY 1
+                       UNTIL WRK-IDX-EMP NOT LESS WRK-QTD-EMPREGADOS
+               MOVE EMP-ITEM(WRK-IDX-EMP + 1) TO EMP-ITEM(WRK-IDX-EMP)
+             END-PERFORM
+             SUBTRACT 1 FROM WRK-QTD-EMPREGADOS
+             DISPLAY "EMPREGADO EXCLUIDO"
+           ELSE
+             DISPLAY "EMPREGADO NAO CADASTRADO"
+           END-IF.
+
+       0015-RECEBE-PERFIL SECTION.
+
+           DISPLAY "PERFIL (A-ADMINISTRADOR / C-CONSULTA) "
+             ACCEPT WRK-PERFIL.
+
+           IF WRK-PERFIL EQUAL "A"
+             DISPLAY "CODIGO DO OPERADOR "
+               ACCEPT WRK-OPERADOR-COD
+             DISPLAY "SENHA "
+               ACCEPT WRK-OPERADOR-SENHA
+             PERFORM 0017-VALIDA-SENHA
+             IF NOT SENHA-CONFERE
+               DISPLAY "SENHA INVALIDA, ACESSO CONCEDIDO APENAS COMO "
+                       "CONSULTA"
+               MOVE "C" TO WRK-PERFIL
+             END-IF
+           END-IF.
+
+       0016-CARREGA-OPERADORES SECTION.
+
+           OPEN INPUT OPERADORES-SENHA
+           IF WRK-STATUS-OPERADORES NOT EQUAL "35"
+             PERFORM UNTIL WRK-FIM-OPERADORES EQUAL "S"
+               READ OPERADORES-SENHA
+                 AT END
+                   MOVE "S" TO WRK-FIM-OPERADORES
+                 NOT AT END
+                   ADD 1 TO WRK-QTD-OPERADORES
+                   MOVE OPERADOR-COD-REG
+                     TO OPERADOR-COD-TAB(WRK-QTD-OPERADORES)
+                   MOVE OPERADOR-SENHA-REG
+                     TO OPERADOR-SENHA-TAB(WRK-QTD-OPERADORES)
+               END-READ
+             END-PERFORM
+             CLOSE OPERADORES-SENHA
+             MOVE "N" TO WRK-FIM-OPERADORES
+           END-IF.
+
+       0017-VALIDA-SENHA SECTION.
+
+           MOVE "N" TO WRK-SENHA-CONFERE
+           PERFORM VARYING WRK-IDX-OPERADOR FROM 1 BY 1
+                     UNTIL WRK-IDX-OPERADOR GREATER WRK-QTD-OPERADORES
+             IF OPERADOR-COD-TAB(WRK-IDX-OPERADOR)
+                     EQUAL WRK-OPERADOR-COD
+               AND OPERADOR-SENHA-TAB(WRK-IDX-OPERADOR)
+                     EQUAL WRK-OPERADOR-SENHA
+               MOVE "S" TO WRK-SENHA-CONFERE
+               MOVE WRK-QTD-OPERADORES TO WRK-IDX-OPERADOR
+             END-IF
+           END-PERFORM.
+
+       0014-GRAVA-EMPREGADOS SECTION.
+
+           OPEN OUTPUT EMPLOYEE-MASTER
+           PERFORM VARYING WRK-IDX-EMP FROM 1 BY 1
+                     UNTIL WRK-IDX-EMP GREATER WRK-QTD-EMPREGADOS
+             MOVE EMP-CODIGO(WRK-IDX-EMP)  TO EMP-CODIGO-REG
+             MOVE EMP-NOME(WRK-IDX-EMP)    TO EMP-NOME-REG
+             MOVE EMP-SALARIO(WRK-IDX-EMP) TO EMP-SALARIO-REG
+             WRITE REG-EMPLOYEE-MASTER
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
+       0018-GRAVA-RESUMO SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+
+           MOVE "FOLHA"          TO RESUMO-JOB
+           MOVE WRK-DATA-SISTEMA TO RESUMO-DATA
+           MOVE WRK-HORA-SISTEMA TO RESUMO-HORA
+           MOVE WRK-QTD-EMPREGADOS TO RESUMO-QTD-LIDOS
+           MOVE WRK-QTD-EMPREGADOS TO RESUMO-QTD-OK
+           MOVE "N"              TO RESUMO-DIVERGENCIA
+           WRITE REG-OPERACOES-RESUMO.
 
-           STOP RUN.
-       END PROGRAM ESTUDO.
+       END PROGRAM CADASTRO-EMPREGADO.
