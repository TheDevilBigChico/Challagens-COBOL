@@ -1,51 +1,476 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. CALCULO-FRETE.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: IF E ELSE - CALCULO DE FRETE
       *== DATA: 27/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  MODO LOTE: LE FRETE-TRANS E COTA CADA EMBARQUE
+      *==                 NUMA SO EXECUCAO, GRAVANDO O RESULTADO EM
+      *==                 FRETE-SAIDA EM VEZ DE UM DISPLAY POR EMBARQUE.
+      *== 09/08/2026 FA  TARIFA POR DESTINO PASSA A VIR DA TABELA
+      *==                 CARREGADA DE FRETE-TARIFAS, EM VEZ DE
+      *==                 PERCENTUAIS FIXOS NO PROGRAMA.
+      *== 09/08/2026 FA  MANIFESTO DIARIO EM FRETE-MANIFESTO COM
+      *==                 SUBTOTAL DE FRETE POR DESTINO E TOTAL GERAL.
+      *== 09/08/2026 FA  ADICIONAL POR PESO (WRK-PESO) SOMADO AO FRETE
+      *==                 PERCENTUAL, CONFORME TAXA POR QUILO.
+      *== 09/08/2026 FA  PISO E TETO DE FRETE: VALOR MINIMO GARANTIDO E
+      *==                 TETO QUE MARCA WRK-REVISAR PARA CONFERENCIA.
+      *== 09/08/2026 FA  WRK-DESTINO PASSA A SER A ZONA DE FRETE OBTIDA
+      *==                 POR FAIXA DE CEP (CEP-FAIXAS), SUBSTITUINDO A
+      *==                 SIGLA DE ESTADO INFORMADA NA TRANSACAO.
+      *== 09/08/2026 FA  CADA COTACAO PROCESSADA PASSA A SER GRAVADA EM
+      *==                 FRETE-AUDITORIA COM DATA/HORA, PARA TRILHA DE
+      *==                 AUDITORIA DO LOTE.
+      *== 09/08/2026 FA  TRANSACAO PASSA A TRAZER A MOEDA DE ORIGEM
+      *==                 (TRANS-MOEDA); VALOR E CONVERTIDO PARA REAIS
+      *==                 PELA TAXA DE CAMBIO DE CAMBIO-TAXAS ANTES DO
+      *==                 CALCULO DO FRETE.
+      *== 09/08/2026 FA  MANIFESTO PASSA A TRAZER O CONTROLE DE LOTE:
+      *==                 QUANTIDADE DE TRANSACOES LIDAS X GRAVADAS EM
+      *==                 FRETE-SAIDA, COM SINALIZACAO DE DIVERGENCIA.
+      *== 09/08/2026 FA  TABELA DE TARIFAS PASSA A TER DATA DE VIGENCIA;
+      *==                 PARA CADA ZONA, VALE A TARIFA COM A MAIOR DATA
+      *==                 DE VIGENCIA QUE NAO SEJA POSTERIOR A DATA DO
+      *==                 PROCESSAMENTO.
+      *== 09/08/2026 FA  TAXA POR QUILO, FRETE MINIMO E FRETE MAXIMO
+      *==                 PASSAM A VIR DE FRETE-PARAMETROS; SE O ARQUIVO
+      *==                 NAO EXISTIR, OS VALORES PADRAO PERMANECEM.
+      *== 09/08/2026 FA  TRANSACAO PASSA A TRAZER A FILIAL/ESTACAO DE
+      *==                 ORIGEM DA COTACAO (TRANS-FILIAL), REGISTRADA NA
+      *==                 SAIDA E NA TRILHA DE AUDITORIA.
+      *== 09/08/2026 FA  TRANSACAO PASSA A TRAZER O TIPO (N-NORMAL OU
+      *==                 E-ESTORNO); COTACAO DE ESTORNO SUBTRAI O FRETE
+      *==                 DO SUBTOTAL/TOTAL DO MANIFESTO EM VEZ DE SOMAR,
+      *==                 PARA CORRIGIR UMA COTACAO ANTERIOR.
+      *== 09/08/2026 FA  CADA TRANSACAO PROCESSADA NO LOTE PASSA A RECEBER
+      *==                 UM NUMERO DE SEQUENCIA (WRK-SEQ-TRANSACAO),
+      *==                 GRAVADO NA SAIDA E NA TRILHA DE AUDITORIA, PARA
+      *==                 RASTREAR A ORDEM DE PROCESSAMENTO DO LOTE.
+      *== 09/08/2026 FA  AO FINAL DO LOTE, O RESULTADO PASSA A SER GRAVADO
+      *==                 EM OPERACOES-RESUMO, PARA CONSOLIDACAO NO
+      *==                 RESUMO OPERACIONAL NOTURNO JUNTO COM OS DEMAIS
+      *==                 JOBS DA NOITE.
+      *== 09/08/2026 FA  TRANSACAO PASSA A TRAZER O SENTIDO DA OPERACAO
+      *==                 (S-ENVIO OU R-RETORNO/LOGISTICA REVERSA), CAMPO
+      *==                 SEPARADO DO TIPO N/E: O SENTIDO INDICA A DIRECAO
+      *==                 DO EMBARQUE, O TIPO INDICA SE A COTACAO E UM
+      *==                 ESTORNO DE OUTRA; OS DOIS PODEM COMBINAR (EX.:
+      *==                 UM ESTORNO DE UM RETORNO). SENTIDO EM BRANCO NA
+      *==                 TRANSACAO (LOTES ANTIGOS) ASSUME ENVIO.
+      *== 09/08/2026 FA  PROGRAMA PASSA A SE CHAMAR CALCULO-FRETE E A
+      *==                 RETORNAR COM GOBACK EM VEZ DE STOP RUN, PARA
+      *==                 PODER SER CHAMADO PELO MENU PRINCIPAL ALEM DE
+      *==                 CONTINUAR RODANDO SOZINHO VIA FRETEJ01.
+      *== 09/08/2026 FA  MANIFESTO PASSA A TRAZER TAMBEM UMA LINHA POR
+      *==                 EMBARQUE, NAO SO OS SUBTOTAIS; SUBTOTAL E TOTAL
+      *==                 GERAL PASSAM A SER CALCULADOS POR DESTINO E
+      *==                 SENTIDO (ENVIO/RETORNO) SEPARADAMENTE.
+      *== 09/08/2026 FA  CAMBIO-TAXAS PASSA A TER FILE STATUS E A DEGRADAR
+      *==                 DE FORMA GRACIOSA QUANDO O ARQUIVO NAO EXISTE,
+      *==                 COMO OS DEMAIS ARQUIVOS OPCIONAIS DO PROGRAMA.
+      *== 09/08/2026 FA  CONTROLE DE LOTE PASSA A COMPARAR TAMBEM O VALOR
+      *==                 TOTAL LIDO DE FRETE-TRANS CONTRA O VALOR TOTAL
+      *==                 ORIGINAL GRAVADO NA SAIDA, ALEM DA QUANTIDADE DE
+      *==                 REGISTROS, PARA UM CONTROLE TOTAL DE VERDADE.
+      *== 09/08/2026 FA  TAB-SUBTOTAIS PASSA A TER O LIMITE DE 50 LINHAS
+      *==                 CHECADO ANTES DE INCLUIR UMA NOVA COMBINACAO DE
+      *==                 ZONA/OPERACAO; AO ATINGIR O LIMITE, A COMBINACAO
+      *==                 EXCEDENTE DEIXA DE SER SUBTOTALIZADA COM AVISO,
+      *==                 EM VEZ DE ESTOURAR A TABELA.
+      *== 09/08/2026 FA  WRK-TOTAL-FRETE-ENVIO/RETORNO E SUBTOTAL-VALOR
+      *==                 PASSAM A SER CAMPOS COM SINAL (ANTES SEM SINAL);
+      *==                 UM ESTORNO MAIOR QUE O FRETE ORIGINAL DA MESMA
+      *==                 ZONA/SENTIDO PODE LEVAR O SUBTOTAL/TOTAL A FICAR
+      *==                 NEGATIVO, E O CAMPO PRECISA REPRESENTAR ISSO EM
+      *==                 VEZ DE GRAVAR SO A MAGNITUDE.
+      *== 09/08/2026 FA  WRK-FIM-ARQUIVO DEIXA DE SER COMPARTILHADO ENTRE A
+      *==                 LEITURA DE FRETE-TRANS E OS LACOS DE CARGA DE
+      *==                 FRETE-TARIFAS/CEP-FAIXAS/CAMBIO-TAXAS; CADA LACO
+      *==                 DE LEITURA PASSA A TER SEU PROPRIO INDICADOR DE
+      *==                 FIM DE ARQUIVO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TRANS  ASSIGN TO "FRETE-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-SAIDA  ASSIGN TO "FRETE-SAIDA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-TARIFAS ASSIGN TO "FRETE-TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-MANIFESTO ASSIGN TO "FRETE-MANIFESTO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CEP-FAIXAS  ASSIGN TO "CEP-FAIXAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-AUDITORIA ASSIGN TO "FRETE-AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+           SELECT CAMBIO-TAXAS ASSIGN TO "CAMBIO-TAXAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CAMBIO.
+           SELECT FRETE-PARAMETROS ASSIGN TO "FRETE-PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PARAM.
+           SELECT OPERACOES-RESUMO ASSIGN TO "OPERACOES-RESUMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  FRETE-TRANS.
+       01  REG-FRETE-TRANS.
+           05 TRANS-PRODUTO        PIC X(30).
+           05 TRANS-VALOR          PIC 9(8)V99.
+           05 TRANS-CEP            PIC 9(8).
+           05 TRANS-PESO           PIC 9(5)V99.
+           05 TRANS-MOEDA          PIC X(03).
+           05 TRANS-FILIAL         PIC X(05).
+           05 TRANS-TIPO           PIC X(01).
+           05 TRANS-OPERACAO       PIC X(01).
+
+       FD  FRETE-SAIDA.
+       01  REG-FRETE-SAIDA         PIC X(80).
+
+       FD  FRETE-TARIFAS.
+       01  REG-FRETE-TARIFA.
+           05 TARIFA-ZONA-REG        PIC X(04).
+           05 TARIFA-PERC-REG      PIC 9V9999.
+           05 TARIFA-VIGOR-REG     PIC 9(08).
+
+       FD  FRETE-MANIFESTO.
+       01  REG-FRETE-MANIFESTO     PIC X(80).
+
+       FD  CEP-FAIXAS.
+       01  REG-CEP-FAIXA.
+           05 CEP-FAIXA-INI-REG    PIC 9(8).
+           05 CEP-FAIXA-FIM-REG    PIC 9(8).
+           05 CEP-FAIXA-ZONA-REG   PIC X(4).
+
+       FD  FRETE-AUDITORIA.
+       01  REG-FRETE-AUDITORIA     PIC X(80).
+
+       FD  CAMBIO-TAXAS.
+       01  REG-CAMBIO-TAXA.
+           05 CAMBIO-MOEDA-REG     PIC X(03).
+           05 CAMBIO-TAXA-REG      PIC 9(03)V9999.
+
+       FD  FRETE-PARAMETROS.
+       01  REG-FRETE-PARAMETRO.
+           05 PARAM-TAXA-KILO-REG   PIC 9V99.
+           05 PARAM-FRETE-MIN-REG   PIC 9(05)V99.
+           05 PARAM-FRETE-MAX-REG   PIC 9(05)V99.
+
+       FD  OPERACOES-RESUMO.
+       01  REG-OPERACOES-RESUMO.
+           COPY OPER-RESUMO.
+
        WORKING-STORAGE SECTION.
       *====================== VARIAVEIS DE APOIO =======================
        77  WRK-PRODUTO      PIC X(30)            VALUE  SPACE.
        77  WRK-VALOR        PIC 99(8)V99         VALUE  ZERO.
        77  WRK-FRETE        PIC 99(8)V99         VALUE  ZERO.
-       77  WRK-DESTINO      PIC X(2)             VALUE  SPACE.
+       77  WRK-DESTINO      PIC X(4)             VALUE  SPACE.
+       77  WRK-CEP          PIC 9(8)             VALUE  ZERO.
+       77  WRK-PESO         PIC 9(5)V99          VALUE  ZERO.
+       77  WRK-ADICIONAL-PESO PIC 9(05)V99       VALUE  ZERO.
+       77  WRK-FILIAL       PIC X(05)            VALUE  SPACE.
+       77  WRK-TIPO         PIC X(01)            VALUE  "N".
+           88 TRANS-ESTORNO                      VALUE  "E".
+       77  WRK-OPERACAO     PIC X(01)            VALUE  "S".
+           88 TRANS-RETORNO                      VALUE  "R".
       *====================== VARIAVEIS DE EDICAO ======================
-       77  WRK-VALOR-ED     PIC ZZ.ZZZ.ZZ9,99.
-       77  WRK-FRETE-ED     PIC ZZ.ZZZ.ZZ9,99.
+       77  WRK-VALOR-ED COPY CURRENCY-ED.
+       77  WRK-FRETE-ED COPY CURRENCY-ED.
+      *====================== CONTROLE DO LOTE ==========================
+       77  WRK-FIM-ARQUIVO  PIC X(01)            VALUE "N".
+           88 FIM-DO-ARQUIVO                     VALUE "S".
+       77  WRK-LINHA-SAIDA  PIC X(80)            VALUE SPACE.
+       77  WRK-TAXA-POR-KILO PIC 9V99            VALUE 0,50.
+      *====================== PISO E TETO DE FRETE ======================
+       77  WRK-FRETE-MINIMO PIC 9(05)V99         VALUE 5,00.
+       77  WRK-FRETE-MAXIMO PIC 9(05)V99         VALUE 5000,00.
+       77  WRK-REVISAR      PIC X(01)            VALUE "N".
+           88 FRETE-A-REVISAR                    VALUE "S".
+       77  WRK-STATUS-PARAM PIC X(02)            VALUE SPACE.
+      *====================== TABELA DE TARIFAS =========================
+       77  WRK-QTD-TARIFAS  PIC 9(03)            VALUE ZERO.
+       77  WRK-IDX-TARIFA   PIC 9(03)            VALUE ZERO.
+       77  WRK-PERC-TARIFA  PIC 9V9999           VALUE ZERO.
+       77  WRK-FIM-TARIFAS  PIC X(01)            VALUE "N".
+       77  WRK-VIGOR-SEL PIC 9(08)            VALUE ZERO.
+       77  WRK-DATA-PROCESSAMENTO PIC 9(08)      VALUE ZERO.
+       01  TAB-TARIFAS.
+           05 TARIFA-ITEM OCCURS 50 TIMES
+                           INDEXED BY IDX-TARIFA.
+              10 TARIFA-ZONA        PIC X(04).
+              10 TARIFA-PERC      PIC 9V9999.
+              10 TARIFA-VIGOR     PIC 9(08).
+      *====================== TABELA DE FAIXAS DE CEP ====================
+       77  WRK-QTD-CEPS     PIC 9(03)            VALUE ZERO.
+       77  WRK-IDX-CEP      PIC 9(03)            VALUE ZERO.
+       77  WRK-FIM-CEPS     PIC X(01)            VALUE "N".
+       01  TAB-CEPS.
+           05 CEP-FAIXA-ITEM OCCURS 50 TIMES
+                              INDEXED BY IDX-CEP.
+              10 CEP-FAIXA-INI   PIC 9(8).
+              10 CEP-FAIXA-FIM   PIC 9(8).
+              10 CEP-FAIXA-ZONA  PIC X(4).
+      *====================== SUBTOTAIS DO MANIFESTO ====================
+       77  WRK-ACHOU-SUB    PIC X(01)            VALUE "N".
+       77  WRK-IDX-SUB      PIC 9(03)            VALUE ZERO.
+       77  WRK-QTD-SUB      PIC 9(03)            VALUE ZERO.
+       77  WRK-TOTAL-FRETE-ENVIO   PIC S9(09)V99  VALUE ZERO.
+       77  WRK-TOTAL-FRETE-RETORNO PIC S9(09)V99  VALUE ZERO.
+       77  WRK-TOTAL-ED COPY CURRENCY-ED-SIGNED.
+       77  WRK-SUBTOTAL-ED COPY CURRENCY-ED-SIGNED.
+       77  WRK-LINHA-REL    PIC X(80)            VALUE SPACE.
+       01  TAB-SUBTOTAIS.
+           05 SUBTOTAL-ITEM OCCURS 50 TIMES
+                             INDEXED BY IDX-SUBTOTAL.
+              10 SUBTOTAL-ZONA     PIC X(04).
+              10 SUBTOTAL-OPERACAO PIC X(01).
+              10 SUBTOTAL-VALOR  PIC S9(09)V99.
+      *====================== TRILHA DE AUDITORIA =======================
+       77  WRK-STATUS-AUDITORIA PIC X(02)           VALUE SPACE.
+       77  WRK-DATA-SISTEMA     PIC 9(08)           VALUE ZERO.
+       77  WRK-HORA-SISTEMA     PIC 9(08)           VALUE ZERO.
+       77  WRK-LINHA-AUDITORIA  PIC X(80)            VALUE SPACE.
+      *====================== MULTIMOEDA ================================
+       77  WRK-STATUS-CAMBIO PIC X(02)              VALUE SPACE.
+       77  WRK-MOEDA         PIC X(03)              VALUE "BRL".
+       77  WRK-VALOR-ORIGINAL PIC 99(8)V99          VALUE ZERO.
+       77  WRK-VALOR-ORIG-ED COPY CURRENCY-ED.
+       77  WRK-TAXA-CAMBIO   PIC 9(03)V9999         VALUE 1,0000.
+       77  WRK-QTD-MOEDAS    PIC 9(03)              VALUE ZERO.
+       77  WRK-IDX-MOEDA     PIC 9(03)              VALUE ZERO.
+       77  WRK-FIM-CAMBIO    PIC X(01)              VALUE "N".
+       01  TAB-MOEDAS.
+           05 MOEDA-ITEM OCCURS 20 TIMES
+                          INDEXED BY IDX-MOEDA.
+              10 MOEDA-COD   PIC X(03).
+              10 MOEDA-TAXA  PIC 9(03)V9999.
+      *====================== CONTROLE DE LOTE ===========================
+       77  WRK-QTD-LIDOS     PIC 9(07)              VALUE ZERO.
+       77  WRK-QTD-GRAVADOS  PIC 9(07)              VALUE ZERO.
+       77  WRK-QTD-CTRL-ED   PIC ZZZZZZ9.
+       77  WRK-TOTAL-VALOR-LIDO     PIC 9(09)V99     VALUE ZERO.
+       77  WRK-TOTAL-VALOR-GRAVADO  PIC 9(09)V99     VALUE ZERO.
+       77  WRK-TOTAL-VALOR-LIDO-ED     COPY CURRENCY-ED.
+       77  WRK-TOTAL-VALOR-GRAVADO-ED  COPY CURRENCY-ED.
+       77  WRK-DIVERGENCIA   PIC X(01)              VALUE "N".
+           88 LOTE-DIVERGENTE                       VALUE "S".
+      *====================== SEQUENCIA DE TRANSACAO =====================
+       77  WRK-SEQ-TRANSACAO PIC 9(07)              VALUE ZERO.
+       77  WRK-SEQ-ED        PIC ZZZZZZ9.
+      *====================== RESUMO OPERACIONAL NOTURNO =================
+       77  WRK-STATUS-RESUMO PIC X(02)              VALUE SPACE.
 
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           ACCEPT WRK-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+
+           PERFORM 0002-CARREGA-TARIFAS
+           PERFORM 0008-CARREGA-CEPS
+           PERFORM 0010-CARREGA-CAMBIO
+           PERFORM 0013-CARREGA-PARAMETROS
+
+           OPEN INPUT  FRETE-TRANS
+           OPEN OUTPUT FRETE-SAIDA
+           OPEN OUTPUT FRETE-MANIFESTO
+
+           OPEN EXTEND FRETE-AUDITORIA
+           IF WRK-STATUS-AUDITORIA EQUAL "35"
+             OPEN OUTPUT FRETE-AUDITORIA
+           END-IF
+
+           PERFORM 0001-RECEBE
+           PERFORM UNTIL FIM-DO-ARQUIVO
+             PERFORM 0003-PROCESSAR
+             PERFORM 0004-FINALIZAR
+             PERFORM 0001-RECEBE
+           END-PERFORM
+
+           PERFORM 0006-MANIFESTO-FINAL
+
+           OPEN EXTEND OPERACOES-RESUMO
+           IF WRK-STATUS-RESUMO EQUAL "35"
+             OPEN OUTPUT OPERACOES-RESUMO
+           END-IF
+           PERFORM 0014-GRAVA-RESUMO
+           CLOSE OPERACOES-RESUMO
+
+           CLOSE FRETE-TRANS
+           CLOSE FRETE-SAIDA
+           CLOSE FRETE-MANIFESTO
+           CLOSE FRETE-AUDITORIA
+
+           GOBACK.
+
+       0002-CARREGA-TARIFAS SECTION.
+
+           OPEN INPUT FRETE-TARIFAS
+           PERFORM UNTIL WRK-FIM-TARIFAS = "S"
+             READ FRETE-TARIFAS
+               AT END
+                 MOVE "S" TO WRK-FIM-TARIFAS
+               NOT AT END
+                 ADD 1 TO WRK-QTD-TARIFAS
+                 MOVE TARIFA-ZONA-REG  TO TARIFA-ZONA(WRK-QTD-TARIFAS)
+                 MOVE TARIFA-PERC-REG  TO TARIFA-PERC(WRK-QTD-TARIFAS)
+                 MOVE TARIFA-VIGOR-REG TO TARIFA-VIGOR(WRK-QTD-TARIFAS)
+             END-READ
+           END-PERFORM
+           CLOSE FRETE-TARIFAS.
+
+
+       0008-CARREGA-CEPS SECTION.
+
+           OPEN INPUT CEP-FAIXAS
+           PERFORM UNTIL WRK-FIM-CEPS = "S"
+             READ CEP-FAIXAS
+               AT END
+                 MOVE "S" TO WRK-FIM-CEPS
+               NOT AT END
+                 ADD 1 TO WRK-QTD-CEPS
+                 MOVE CEP-FAIXA-INI-REG  TO CEP-FAIXA-INI(WRK-QTD-CEPS)
+                 MOVE CEP-FAIXA-FIM-REG  TO CEP-FAIXA-FIM(WRK-QTD-CEPS)
+                 MOVE CEP-FAIXA-ZONA-REG TO CEP-FAIXA-ZONA(WRK-QTD-CEPS)
+             END-READ
+           END-PERFORM
+           CLOSE CEP-FAIXAS.
+
+
+       0010-CARREGA-CAMBIO SECTION.
+
+           OPEN INPUT CAMBIO-TAXAS
+           IF WRK-STATUS-CAMBIO NOT EQUAL "35"
+             PERFORM UNTIL WRK-FIM-CAMBIO = "S"
+               READ CAMBIO-TAXAS
+                 AT END
+                   MOVE "S" TO WRK-FIM-CAMBIO
+                 NOT AT END
+                   ADD 1 TO WRK-QTD-MOEDAS
+                   MOVE CAMBIO-MOEDA-REG TO MOEDA-COD(WRK-QTD-MOEDAS)
+                   MOVE CAMBIO-TAXA-REG  TO MOEDA-TAXA(WRK-QTD-MOEDAS)
+               END-READ
+             END-PERFORM
+             CLOSE CAMBIO-TAXAS
+           END-IF.
+
+
+       0011-RESOLVE-CAMBIO SECTION.
+
+           MOVE 1,0000 TO WRK-TAXA-CAMBIO
+           IF WRK-MOEDA NOT EQUAL "BRL"
+             MOVE ZERO TO WRK-IDX-MOEDA
+             PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                       UNTIL WRK-IDX-MOEDA > WRK-QTD-MOEDAS
+               IF MOEDA-COD(WRK-IDX-MOEDA) EQUAL WRK-MOEDA
+                 MOVE MOEDA-TAXA(WRK-IDX-MOEDA) TO WRK-TAXA-CAMBIO
+                 MOVE WRK-QTD-MOEDAS TO WRK-IDX-MOEDA
+               END-IF
+             END-PERFORM
+           END-IF.
+
+
+       0013-CARREGA-PARAMETROS SECTION.
+
+           OPEN INPUT FRETE-PARAMETROS
+           IF WRK-STATUS-PARAM NOT EQUAL "35"
+             READ FRETE-PARAMETROS
+               NOT AT END
+                 MOVE PARAM-TAXA-KILO-REG TO WRK-TAXA-POR-KILO
+                 MOVE PARAM-FRETE-MIN-REG TO WRK-FRETE-MINIMO
+                 MOVE PARAM-FRETE-MAX-REG TO WRK-FRETE-MAXIMO
+             END-READ
+             CLOSE FRETE-PARAMETROS
+           END-IF.
+
+
+       0007-RESOLVE-ZONA-CEP SECTION.
+
+           MOVE SPACE TO WRK-DESTINO
+           MOVE ZERO TO WRK-IDX-CEP
+           PERFORM VARYING WRK-IDX-CEP FROM 1 BY 1
+                     UNTIL WRK-IDX-CEP > WRK-QTD-CEPS
+             IF WRK-CEP NOT LESS CEP-FAIXA-INI(WRK-IDX-CEP)
+               AND WRK-CEP NOT GREATER CEP-FAIXA-FIM(WRK-IDX-CEP)
+                 MOVE CEP-FAIXA-ZONA(WRK-IDX-CEP) TO WRK-DESTINO
+                 MOVE WRK-QTD-CEPS TO WRK-IDX-CEP
+             END-IF
+           END-PERFORM.
+
+
        0001-RECEBE   SECTION.
-           DISPLAY "DIGITE O PRODUTO "
-             ACCEPT WRK-PRODUTO.
-           DISPLAY "DIGITE O VALOR "
-             ACCEPT WRK-VALOR.
-           DISPLAY "DIGITE O DESTINO (SP/RJ/ES) "
-             ACCEPT WRK-DESTINO.
+
+           READ FRETE-TRANS
+             AT END
+               MOVE "S" TO WRK-FIM-ARQUIVO
+             NOT AT END
+               ADD 1 TO WRK-QTD-LIDOS
+               ADD TRANS-VALOR TO WRK-TOTAL-VALOR-LIDO
+               ADD 1 TO WRK-SEQ-TRANSACAO
+               MOVE TRANS-PRODUTO TO WRK-PRODUTO
+               MOVE TRANS-VALOR   TO WRK-VALOR
+               MOVE TRANS-CEP     TO WRK-CEP
+               MOVE TRANS-PESO    TO WRK-PESO
+               MOVE TRANS-MOEDA   TO WRK-MOEDA
+               MOVE TRANS-FILIAL  TO WRK-FILIAL
+               MOVE TRANS-TIPO    TO WRK-TIPO
+               IF TRANS-OPERACAO EQUAL SPACE
+                 MOVE "S" TO WRK-OPERACAO
+               ELSE
+                 MOVE TRANS-OPERACAO TO WRK-OPERACAO
+               END-IF
+               PERFORM 0007-RESOLVE-ZONA-CEP
+               PERFORM 0011-RESOLVE-CAMBIO
+           END-READ.
 
 
        0003-PROCESSAR SECTION.
 
-           IF WRK-DESTINO EQUAL "SP"
-            COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-           END-IF.
-               IF WRK-DESTINO EQUAL "RJ"
-                 COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-                 END-IF.
-                     IF WRK-DESTINO EQUAL "ES"
-                       COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-                       END-IF.
+           MOVE WRK-VALOR TO WRK-VALOR-ORIGINAL
+           MOVE WRK-VALOR-ORIGINAL TO WRK-VALOR-ORIG-ED
+           IF WRK-MOEDA NOT EQUAL "BRL"
+             COMPUTE WRK-VALOR = WRK-VALOR-ORIGINAL * WRK-TAXA-CAMBIO
+           END-IF
+
+           MOVE ZERO TO WRK-PERC-TARIFA
+           MOVE ZERO TO WRK-VIGOR-SEL
+           MOVE ZERO TO WRK-IDX-TARIFA
+           PERFORM VARYING WRK-IDX-TARIFA FROM 1 BY 1
+                     UNTIL WRK-IDX-TARIFA > WRK-QTD-TARIFAS
+             IF TARIFA-ZONA(WRK-IDX-TARIFA) EQUAL WRK-DESTINO
+               AND TARIFA-VIGOR(WRK-IDX-TARIFA) NOT GREATER
+                   WRK-DATA-PROCESSAMENTO
+               AND TARIFA-VIGOR(WRK-IDX-TARIFA) NOT LESS WRK-VIGOR-SEL
+                 MOVE TARIFA-PERC(WRK-IDX-TARIFA)  TO WRK-PERC-TARIFA
+                 MOVE TARIFA-VIGOR(WRK-IDX-TARIFA)  TO WRK-VIGOR-SEL
+             END-IF
+           END-PERFORM
+
+           COMPUTE WRK-ADICIONAL-PESO = WRK-PESO * WRK-TAXA-POR-KILO
+
+           COMPUTE WRK-FRETE = (WRK-VALOR * WRK-PERC-TARIFA)
+                              + WRK-ADICIONAL-PESO
+
+           MOVE "N" TO WRK-REVISAR
+           IF WRK-FRETE LESS WRK-FRETE-MINIMO
+             MOVE WRK-FRETE-MINIMO TO WRK-FRETE
+           END-IF
+           IF WRK-FRETE GREATER WRK-FRETE-MAXIMO
+             MOVE WRK-FRETE-MAXIMO TO WRK-FRETE
+             MOVE "S" TO WRK-REVISAR
+           END-IF
 
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
            MOVE WRK-VALOR TO WRK-VALOR-ED
@@ -53,10 +478,282 @@
 
        0004-FINALIZAR SECTION.
 
-           DISPLAY "RESUMO DO PEDIDO: "
+           IF TRANS-ESTORNO
+             DISPLAY "RESUMO DO ESTORNO: "
+           ELSE
+             DISPLAY "RESUMO DO PEDIDO: "
+           END-IF
+           IF TRANS-RETORNO
+             DISPLAY "SENTIDO: RETORNO (LOGISTICA REVERSA)"
+           ELSE
+             DISPLAY "SENTIDO: ENVIO"
+           END-IF
+           DISPLAY "FILIAL: " WRK-FILIAL
            DISPLAY "PRODUTO: " WRK-PRODUTO
-           DISPLAY "VALOR DO PRODUTO COM FRETE: " WRK-VALOR-ED.
+           DISPLAY "VALOR ORIGINAL (" WRK-MOEDA "): " WRK-VALOR-ORIG-ED.
+           DISPLAY "VALOR DO PRODUTO COM FRETE (BRL): " WRK-VALOR-ED.
            DISPLAY "FRETE DESTACADO: " WRK-FRETE-ED.
+           IF FRETE-A-REVISAR
+             DISPLAY "REVISAR MANUALMENTE"
+           END-IF.
+
+           MOVE WRK-SEQ-TRANSACAO TO WRK-SEQ-ED
+
+           MOVE SPACE TO WRK-LINHA-SAIDA
+           STRING WRK-SEQ-ED       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-TIPO         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-OPERACAO     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FILIAL       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-PRODUTO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-MOEDA        DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-VALOR-ORIG-ED DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-VALOR-ED     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FRETE-ED     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-REVISAR      DELIMITED BY SIZE
+             INTO WRK-LINHA-SAIDA
+           END-STRING
+           MOVE WRK-LINHA-SAIDA TO REG-FRETE-SAIDA
+           WRITE REG-FRETE-SAIDA
+           ADD 1 TO WRK-QTD-GRAVADOS
+           ADD WRK-VALOR-ORIGINAL TO WRK-TOTAL-VALOR-GRAVADO.
+
+           PERFORM 0015-GRAVA-ITEM-MANIFESTO
+           PERFORM 0005-ACUMULA-MANIFESTO
+           PERFORM 0009-GRAVA-AUDITORIA.
+
+       0015-GRAVA-ITEM-MANIFESTO SECTION.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING WRK-SEQ-ED       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-TIPO         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-OPERACAO     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FILIAL       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-PRODUTO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-DESTINO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FRETE-ED     DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO.
+
+       0005-ACUMULA-MANIFESTO SECTION.
+
+           MOVE "N" TO WRK-ACHOU-SUB
+           MOVE ZERO TO WRK-IDX-SUB
+           PERFORM VARYING WRK-IDX-SUB FROM 1 BY 1
+                     UNTIL WRK-IDX-SUB > WRK-QTD-SUB
+             IF SUBTOTAL-ZONA(WRK-IDX-SUB) EQUAL WRK-DESTINO
+                 AND SUBTOTAL-OPERACAO(WRK-IDX-SUB) EQUAL WRK-OPERACAO
+               IF TRANS-ESTORNO
+                 SUBTRACT WRK-FRETE FROM SUBTOTAL-VALOR(WRK-IDX-SUB)
+               ELSE
+                 ADD WRK-FRETE TO SUBTOTAL-VALOR(WRK-IDX-SUB)
+               END-IF
+               MOVE "S" TO WRK-ACHOU-SUB
+               MOVE WRK-QTD-SUB TO WRK-IDX-SUB
+             END-IF
+           END-PERFORM
+
+           IF WRK-ACHOU-SUB EQUAL "N"
+             IF WRK-QTD-SUB NOT LESS 50
+               DISPLAY "TAB-SUBTOTAIS CHEIA, ZONA/OPERACAO "
+                       "NAO SUBTOTALIZADA: " WRK-DESTINO " "
+                       WRK-OPERACAO
+             ELSE
+               ADD 1 TO WRK-QTD-SUB
+               MOVE WRK-DESTINO   TO SUBTOTAL-ZONA(WRK-QTD-SUB)
+               MOVE WRK-OPERACAO  TO SUBTOTAL-OPERACAO(WRK-QTD-SUB)
+               IF TRANS-ESTORNO
+                 MOVE ZERO TO SUBTOTAL-VALOR(WRK-QTD-SUB)
+                 SUBTRACT WRK-FRETE FROM SUBTOTAL-VALOR(WRK-QTD-SUB)
+               ELSE
+                 MOVE WRK-FRETE TO SUBTOTAL-VALOR(WRK-QTD-SUB)
+               END-IF
+             END-IF
+           END-IF
+
+           IF TRANS-RETORNO
+             IF TRANS-ESTORNO
+               SUBTRACT WRK-FRETE FROM WRK-TOTAL-FRETE-RETORNO
+             ELSE
+               ADD WRK-FRETE TO WRK-TOTAL-FRETE-RETORNO
+             END-IF
+           ELSE
+             IF TRANS-ESTORNO
+               SUBTRACT WRK-FRETE FROM WRK-TOTAL-FRETE-ENVIO
+             ELSE
+               ADD WRK-FRETE TO WRK-TOTAL-FRETE-ENVIO
+             END-IF
+           END-IF.
+
+       0006-MANIFESTO-FINAL SECTION.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "SUBTOTAIS DE FRETE POR DESTINO E SENTIDO"
+             DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE ZERO TO WRK-IDX-SUB
+           PERFORM VARYING WRK-IDX-SUB FROM 1 BY 1
+                     UNTIL WRK-IDX-SUB > WRK-QTD-SUB
+             MOVE SUBTOTAL-VALOR(WRK-IDX-SUB) TO WRK-SUBTOTAL-ED
+             MOVE SPACE TO WRK-LINHA-REL
+             STRING SUBTOTAL-ZONA(WRK-IDX-SUB) DELIMITED BY SIZE
+                    " "                      DELIMITED BY SIZE
+                    SUBTOTAL-OPERACAO(WRK-IDX-SUB) DELIMITED BY SIZE
+                    " - "                    DELIMITED BY SIZE
+                    WRK-SUBTOTAL-ED          DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+             MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+             WRITE REG-FRETE-MANIFESTO
+           END-PERFORM
+
+           MOVE WRK-TOTAL-FRETE-ENVIO TO WRK-TOTAL-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TOTAL GERAL DE FRETE - ENVIO: " DELIMITED BY SIZE
+                  WRK-TOTAL-ED             DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE WRK-TOTAL-FRETE-RETORNO TO WRK-TOTAL-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TOTAL GERAL DE FRETE - RETORNO: " DELIMITED BY SIZE
+                  WRK-TOTAL-ED             DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           PERFORM 0012-CONTROLE-TOTAIS.
+
+       0012-CONTROLE-TOTAIS SECTION.
+
+           MOVE "N" TO WRK-DIVERGENCIA
+           IF WRK-QTD-LIDOS NOT EQUAL WRK-QTD-GRAVADOS
+             MOVE "S" TO WRK-DIVERGENCIA
+           END-IF
+           IF WRK-TOTAL-VALOR-LIDO NOT EQUAL WRK-TOTAL-VALOR-GRAVADO
+             MOVE "S" TO WRK-DIVERGENCIA
+           END-IF
+
+           MOVE WRK-QTD-LIDOS TO WRK-QTD-CTRL-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TRANSACOES LIDAS.....: " DELIMITED BY SIZE
+                  WRK-QTD-CTRL-ED           DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE WRK-QTD-GRAVADOS TO WRK-QTD-CTRL-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "COTACOES GRAVADAS...: " DELIMITED BY SIZE
+                  WRK-QTD-CTRL-ED           DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE WRK-TOTAL-VALOR-LIDO TO WRK-TOTAL-VALOR-LIDO-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TOTAL VALOR LIDO.....: " DELIMITED BY SIZE
+                  WRK-TOTAL-VALOR-LIDO-ED   DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE WRK-TOTAL-VALOR-GRAVADO TO WRK-TOTAL-VALOR-GRAVADO-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TOTAL VALOR GRAVADO..: " DELIMITED BY SIZE
+                  WRK-TOTAL-VALOR-GRAVADO-ED DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           IF LOTE-DIVERGENTE
+             STRING "CONTROLE: DIVERGENCIA ENTRE LIDAS E GRAVADAS/"
+                    "VALORES" DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           ELSE
+             STRING "CONTROLE: OK" DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           END-IF
+           MOVE WRK-LINHA-REL TO REG-FRETE-MANIFESTO
+           WRITE REG-FRETE-MANIFESTO.
+
+       0009-GRAVA-AUDITORIA SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+
+           MOVE SPACE TO WRK-LINHA-AUDITORIA
+           STRING WRK-DATA-SISTEMA DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-HORA-SISTEMA DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-SEQ-ED       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-TIPO         DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-OPERACAO     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FILIAL       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-PRODUTO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-DESTINO      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-VALOR-ED     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-FRETE-ED     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WRK-REVISAR      DELIMITED BY SIZE
+             INTO WRK-LINHA-AUDITORIA
+           END-STRING
+           MOVE WRK-LINHA-AUDITORIA TO REG-FRETE-AUDITORIA
+           WRITE REG-FRETE-AUDITORIA.
+
+       0014-GRAVA-RESUMO SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+
+           MOVE "FRETE"          TO RESUMO-JOB
+           MOVE WRK-DATA-SISTEMA TO RESUMO-DATA
+           MOVE WRK-HORA-SISTEMA TO RESUMO-HORA
+           MOVE WRK-QTD-LIDOS    TO RESUMO-QTD-LIDOS
+           MOVE WRK-QTD-GRAVADOS TO RESUMO-QTD-OK
+           IF LOTE-DIVERGENTE
+             MOVE "S" TO RESUMO-DIVERGENCIA
+           ELSE
+             MOVE "N" TO RESUMO-DIVERGENCIA
+           END-IF
+           WRITE REG-OPERACOES-RESUMO.
 
-           STOP RUN.
-           END PROGRAM ESTUDO.
+           END PROGRAM CALCULO-FRETE.
