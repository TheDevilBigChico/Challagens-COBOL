@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMO-OPERACIONAL.
+      *=================================================================
+      *== AUTOR: Francisco Alexandre
+      *== OBJETIVO: CONSOLIDA EM UM UNICO RELATORIO O RESULTADO DE TODOS
+      *==            OS JOBS DO LOTE NOTURNO (FRETE, TURMA, ETC.), LENDO
+      *==            O QUE CADA JOB GRAVOU EM OPERACOES-RESUMO.
+      *== DATA: 09/08/2026
+      *== OBS:
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACOES-RESUMO ASSIGN TO "OPERACOES-RESUMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
+           SELECT RESUMO-NOTURNO ASSIGN TO "RESUMO-NOTURNO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERACOES-RESUMO.
+       01  REG-OPERACOES-RESUMO.
+           COPY OPER-RESUMO.
+
+       FD  RESUMO-NOTURNO.
+       01  REG-RESUMO-NOTURNO       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-STATUS-RESUMO  PIC X(02)            VALUE SPACE.
+       77  WRK-FIM-ARQUIVO    PIC X(01)            VALUE "N".
+           88 FIM-DO-ARQUIVO                       VALUE "S".
+       77  WRK-LINHA-REL      PIC X(80)            VALUE SPACE.
+      *====================== TOTAIS DA NOITE ============================
+       77  WRK-QTD-JOBS       PIC 9(03)            VALUE ZERO.
+       77  WRK-QTD-JOBS-ED    PIC ZZ9.
+       77  WRK-QTD-DIVERGENTES PIC 9(03)           VALUE ZERO.
+       77  WRK-QTD-DIVERG-ED  PIC ZZ9.
+       77  WRK-QTD-LIDOS-ED   PIC ZZZZZZ9.
+       77  WRK-QTD-OK-ED      PIC ZZZZZZ9.
+       77  WRK-SITUACAO-NOITE PIC X(01)            VALUE "N".
+           88 NOITE-COM-DIVERGENCIA                VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           OPEN INPUT  OPERACOES-RESUMO
+           OPEN OUTPUT RESUMO-NOTURNO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "RESUMO OPERACIONAL DA NOITE" DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO
+
+           IF WRK-STATUS-RESUMO NOT EQUAL "35"
+             PERFORM 0001-RECEBE
+             PERFORM UNTIL FIM-DO-ARQUIVO
+               PERFORM 0002-GRAVA-LINHA-JOB
+               PERFORM 0001-RECEBE
+             END-PERFORM
+           END-IF
+
+           PERFORM 0003-TOTAIS-FINAIS
+
+           CLOSE OPERACOES-RESUMO
+           CLOSE RESUMO-NOTURNO
+
+           STOP RUN.
+
+       0001-RECEBE SECTION.
+
+           READ OPERACOES-RESUMO
+             AT END
+               MOVE "S" TO WRK-FIM-ARQUIVO
+             NOT AT END
+               ADD 1 TO WRK-QTD-JOBS
+               IF RESUMO-DIVERGENCIA EQUAL "S"
+                 ADD 1 TO WRK-QTD-DIVERGENTES
+                 MOVE "S" TO WRK-SITUACAO-NOITE
+               END-IF
+           END-READ.
+
+       0002-GRAVA-LINHA-JOB SECTION.
+
+           MOVE RESUMO-QTD-LIDOS TO WRK-QTD-LIDOS-ED
+           MOVE RESUMO-QTD-OK    TO WRK-QTD-OK-ED
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "JOB: "            DELIMITED BY SIZE
+                  RESUMO-JOB         DELIMITED BY SIZE
+                  " DATA: "          DELIMITED BY SIZE
+                  RESUMO-DATA        DELIMITED BY SIZE
+                  " HORA: "          DELIMITED BY SIZE
+                  RESUMO-HORA        DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "  LIDOS: "        DELIMITED BY SIZE
+                  WRK-QTD-LIDOS-ED   DELIMITED BY SIZE
+                  "  OK: "           DELIMITED BY SIZE
+                  WRK-QTD-OK-ED      DELIMITED BY SIZE
+                  "  DIVERGENCIA: "  DELIMITED BY SIZE
+                  RESUMO-DIVERGENCIA DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO.
+
+       0003-TOTAIS-FINAIS SECTION.
+
+           MOVE WRK-QTD-JOBS TO WRK-QTD-JOBS-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "TOTAL DE JOBS NA NOITE: " DELIMITED BY SIZE
+                  WRK-QTD-JOBS-ED             DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO
+
+           MOVE WRK-QTD-DIVERGENTES TO WRK-QTD-DIVERG-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "JOBS COM DIVERGENCIA...: " DELIMITED BY SIZE
+                  WRK-QTD-DIVERG-ED            DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO
+
+           MOVE SPACE TO WRK-LINHA-REL
+           IF NOITE-COM-DIVERGENCIA
+             STRING "SITUACAO DA NOITE: VERIFICAR DIVERGENCIAS"
+               DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           ELSE
+             STRING "SITUACAO DA NOITE: OK" DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           END-IF
+           MOVE WRK-LINHA-REL TO REG-RESUMO-NOTURNO
+           WRITE REG-RESUMO-NOTURNO.
+
+       END PROGRAM RESUMO-OPERACIONAL.
