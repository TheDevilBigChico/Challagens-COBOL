@@ -1,63 +1,212 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ESTUDO.
+       PROGRAM-ID. AVALIA-NIVEL-LOTE.
       *=================================================================
       *== AUTOR: Francisco Alexandre
       *== OBJETIVO: USAR OPERADOR LOGICO PARA REALIZAR A MEDIA
       *== DATA: 03/10/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  PROGRAM-ID RENOMEADO DE ESTUDO PARA
+      *==                 AVALIA-NIVEL-LOTE E STOP RUN SUBSTITUIDO POR
+      *==                 GOBACK, PARA PODER SER CHAMADO PELO MENU
+      *==                 PRINCIPAL ALEM DE CONTINUAR RODANDO SOZINHO.
+      *== 09/08/2026 FA  MODO TURMA: LE ALUNOS-NIVEL E CALCULA A MEDIA
+      *==                 DE CADA ALUNO NUMA SO EXECUCAO, GERANDO UM
+      *==                 RELATORIO DE TURMA COM OS TOTAIS DE APROVADO/
+      *==                 REPROVADO POR NIVEL.
+      *== 09/08/2026 FA  NIVEL SUPERIOR PASSA A SER ACEITO ALEM DE
+      *==                 FUND/MEDIO, COM MEDIA MINIMA 7,5 PARA APROVACAO.
+      *== 09/08/2026 FA  RELATORIO DA TURMA PASSA A SER GRAVADO TAMBEM EM
+      *==                 NIVEL-CSV, EM FORMATO CSV, PARA CONFERENCIA EM
+      *==                 PLANILHA.
+      *== 09/08/2026 FA  PICTURE DE EDICAO DA MEDIA PASSA A VIR DO
+      *==                 COPYBOOK COMPARTILHADO GRADE-ED.
+      *== 09/08/2026 FA  REMOVIDO O PARAGRAFO 0003-FINALIZAR (SO CONTINHA
+      *==                 STOP RUN E NAO ERA MAIS CHAMADO POR NINGUEM DESDE
+      *==                 QUE O PROGRAMA PASSOU A RETORNAR COM GOBACK).
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-NIVEL ASSIGN TO "ALUNOS-NIVEL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NIVEL-RELATORIO ASSIGN TO "NIVEL-RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NIVEL-CSV ASSIGN TO "NIVEL-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNOS-NIVEL.
+       01  REG-ALUNO-NIVEL.
+           05 NIVEL-MATRICULA    PIC X(10).
+           05 NIVEL-NIVEL        PIC X(08).
+           05 NIVEL-NOTA1        PIC 99V99.
+           05 NIVEL-NOTA2        PIC 99V99.
+
+       FD  NIVEL-RELATORIO.
+       01  REG-NIVEL-RELATORIO  PIC X(80).
+
+       FD  NIVEL-CSV.
+       01  REG-NIVEL-CSV        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       77  WRK-MATRICULA  PIC X(10)         VALUE  SPACE.
        77  WRK-NOTA1      PIC 99V99         VALUE  ZERO.
        77  WRK-NOTA2      PIC 99V99         VALUE  ZERO.
        77  WRK-MEDIA      PIC 99V99         VALUE  ZERO.
-       77  WRK-MEDIA-ED   PIC Z9,99         VALUE  ZERO.
-       77  WRK-NIVEL      PIC X(5)         VALUE  SPACE.
+       77  WRK-MEDIA-ED COPY GRADE-ED.
+       77  WRK-NIVEL      PIC X(08)         VALUE  SPACE.
+       77  WRK-SITUACAO   PIC X(09)         VALUE  SPACE.
+      *====================== CONTROLE DO LOTE ==========================
+       77  WRK-FIM-TURMA  PIC X(01)         VALUE "N".
+           88 FIM-DA-TURMA                  VALUE "S".
+       77  WRK-LINHA-REL  PIC X(80)         VALUE SPACE.
+       77  WRK-QTD-APROVADOS    PIC 9(05)   VALUE ZERO.
+       77  WRK-QTD-REPROVADOS   PIC 9(05)   VALUE ZERO.
+       77  WRK-QTD-ED           PIC ZZZZ9.
+      *====================== EXPORTACAO CSV =============================
+       77  WRK-LINHA-CSV        PIC X(80)   VALUE SPACE.
 
        PROCEDURE DIVISION.
-       0001-RECEBE   SECTION.
+       0000-PRINCIPAL SECTION.
 
-           DISPLAY "DIGITE O NIVEL (FUND / MEDIO) "
-             ACCEPT WRK-NIVEL.
-           DISPLAY "DIGITE A PRIMEIRA NOTA "
-             ACCEPT WRK-NOTA1.
-           DISPLAY "DIGITE A SEGUNDA NOTA "
-             ACCEPT WRK-NOTA2.
+           OPEN INPUT  ALUNOS-NIVEL
+           OPEN OUTPUT NIVEL-RELATORIO
+           OPEN OUTPUT NIVEL-CSV
+           MOVE "MATRICULA,NIVEL,NOTA1,NOTA2,MEDIA,SITUACAO"
+             TO REG-NIVEL-CSV
+           WRITE REG-NIVEL-CSV
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           PERFORM 0001-RECEBE
+           PERFORM UNTIL FIM-DA-TURMA
+             PERFORM 0002-MOSTRA
+             PERFORM 0001-RECEBE
+           END-PERFORM
+
+           PERFORM 0004-RESUMO-TURMA
+
+           CLOSE ALUNOS-NIVEL
+           CLOSE NIVEL-RELATORIO
+           CLOSE NIVEL-CSV
+
+           GOBACK.
+
+       0001-RECEBE   SECTION.
+
+           READ ALUNOS-NIVEL
+             AT END
+               MOVE "S" TO WRK-FIM-TURMA
+             NOT AT END
+               MOVE NIVEL-MATRICULA TO WRK-MATRICULA
+               MOVE NIVEL-NIVEL     TO WRK-NIVEL
+               MOVE NIVEL-NOTA1     TO WRK-NOTA1
+               MOVE NIVEL-NOTA2     TO WRK-NOTA2
+               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2
+               MOVE WRK-MEDIA TO WRK-MEDIA-ED
+           END-READ.
 
        0002-MOSTRA   SECTION.
 
-           DISPLAY 'MEDIA = ' WRK-MEDIA-ED
-             IF WRK-NIVEL(01:04) EQUAL "FUND" AND
-               WRK-MEDIA GREATER THAN OR EQUAL 6
-                DISPLAY "APROVADO"
-             END-IF.
-             IF WRK-NIVEL(01:04) EQUAL "FUND" AND
-               WRK-MEDIA LESS 6
-                 DISPLAY "REPROVADO"
-             END-IF.
-             IF WRK-NIVEL(01:05) EQUAL "MEDIO" AND WRK-MEDIA
-                 GREATER THAN OR EQUAL 7
-                 DISPLAY "APROVADO"
-             END-IF.
-             IF WRK-NIVEL(01:05) EQUAL "MEDIO" AND WRK-MEDIA
-                 LESS 7
-                 DISPLAY "REPROVADO"
-               END-IF.
-
-
-
-       0003-FINALIZAR SECTION.
-
-           STOP RUN.
-       END PROGRAM ESTUDO.
+           DISPLAY WRK-MATRICULA " " WRK-NIVEL " MEDIA = " WRK-MEDIA-ED
+
+           IF WRK-NIVEL(01:04) EQUAL "FUND" AND
+              WRK-MEDIA GREATER THAN OR EQUAL 6
+               DISPLAY "APROVADO"
+               MOVE "APROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-APROVADOS
+           END-IF.
+           IF WRK-NIVEL(01:04) EQUAL "FUND" AND
+              WRK-MEDIA LESS 6
+               DISPLAY "REPROVADO"
+               MOVE "REPROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-REPROVADOS
+           END-IF.
+           IF WRK-NIVEL(01:05) EQUAL "MEDIO" AND WRK-MEDIA
+               GREATER THAN OR EQUAL 7
+               DISPLAY "APROVADO"
+               MOVE "APROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-APROVADOS
+           END-IF.
+           IF WRK-NIVEL(01:05) EQUAL "MEDIO" AND WRK-MEDIA
+               LESS 7
+               DISPLAY "REPROVADO"
+               MOVE "REPROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-REPROVADOS
+           END-IF.
+           IF WRK-NIVEL(01:08) EQUAL "SUPERIOR" AND WRK-MEDIA
+               GREATER THAN OR EQUAL 7,5
+               DISPLAY "APROVADO"
+               MOVE "APROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-APROVADOS
+           END-IF.
+           IF WRK-NIVEL(01:08) EQUAL "SUPERIOR" AND WRK-MEDIA
+               LESS 7,5
+               DISPLAY "REPROVADO"
+               MOVE "REPROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-REPROVADOS
+           END-IF.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-NIVEL     DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-NIVEL-RELATORIO
+           WRITE REG-NIVEL-RELATORIO.
+
+           MOVE SPACE TO WRK-LINHA-CSV
+           STRING WRK-MATRICULA DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NIVEL     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA1     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-NOTA2     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-MEDIA-ED  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WRK-SITUACAO  DELIMITED BY SIZE
+             INTO WRK-LINHA-CSV
+           END-STRING
+           MOVE WRK-LINHA-CSV TO REG-NIVEL-CSV
+           WRITE REG-NIVEL-CSV.
+
+       0004-RESUMO-TURMA SECTION.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "RESUMO DA TURMA" DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-NIVEL-RELATORIO
+           WRITE REG-NIVEL-RELATORIO
+
+           MOVE WRK-QTD-APROVADOS TO WRK-QTD-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "APROVADOS.....: " DELIMITED BY SIZE
+                  WRK-QTD-ED         DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-NIVEL-RELATORIO
+           WRITE REG-NIVEL-RELATORIO
+
+           MOVE WRK-QTD-REPROVADOS TO WRK-QTD-ED
+           MOVE SPACE TO WRK-LINHA-REL
+           STRING "REPROVADOS....: " DELIMITED BY SIZE
+                  WRK-QTD-ED         DELIMITED BY SIZE
+             INTO WRK-LINHA-REL
+           END-STRING
+           MOVE WRK-LINHA-REL TO REG-NIVEL-RELATORIO
+           WRITE REG-NIVEL-RELATORIO.
+
+       END PROGRAM AVALIA-NIVEL-LOTE.
