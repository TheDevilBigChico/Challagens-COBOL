@@ -5,15 +5,50 @@
       *== OBJETIVO: VARIAVEL DE NIVEL ESTRUTURAL - FILLER
       *== DATA: 17/09/2024
       *== OBS:
+      *=================================================================
+      *== HISTORICO DE ALTERACOES:
+      *== 09/08/2026 FA  DATA PASSA A SER DIGITADA (AAAAMMDD) E
+      *==                 VALIDADA ANTES DO MOVE CORR; SE INVALIDA,
+      *==                 CAI PARA A DATA DO SISTEMA.
+      *== 09/08/2026 FA  PASSA A EXIBIR O DIA DA SEMANA DA DATA, PELO
+      *==                 CALCULO DE ZELLER (SEM FUNCTION INTRINSECA).
+      *== 09/08/2026 FA  PASSA A EXIBIR TAMBEM A DATA NO FORMATO AMERICANO
+      *==                 (MM/DD/AAAA).
+      *== 09/08/2026 FA  PASSA A INDICAR SE A DATA E DIA UTIL, CHECANDO
+      *==                 FINAL DE SEMANA E A TABELA DE FERIADOS FIXOS.
+      *== 09/08/2026 FA  MODO LOTE DE FECHAMENTO: SE DATAS-LOTE EXISTIR,
+      *==                 CADA DATA DO ARQUIVO E VALIDADA/CONVERTIDA NUMA
+      *==                 SO EXECUCAO, GRAVANDO O RESULTADO EM
+      *==                 DATAS-RELATORIO; SE NAO EXISTIR, CONTINUA O
+      *==                 MODO INTERATIVO DE UMA DATA SO.
+      *== 09/08/2026 FA  VALIDACAO DA DATA PASSA A CONFERIR TAMBEM O DIA
+      *==                 CONTRA O NUMERO DE DIAS DO MES (COM REGRA DE
+      *==                 ANO BISSEXTO PARA FEVEREIRO), E NAO SO OS
+      *==                 LIMITES GENERICOS 1-31.
+      *== 09/08/2026 FA  STOP RUN SUBSTITUIDO POR GOBACK, PARA PODER SER
+      *==                 CHAMADO PELO MENU PRINCIPAL ALEM DE CONTINUAR
+      *==                 RODANDO SOZINHO.
       *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAS-LOTE ASSIGN TO "DATAS-LOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOTE.
+           SELECT DATAS-RELATORIO ASSIGN TO "DATAS-RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DATAS-LOTE.
+       01  REG-DATA-LOTE            PIC X(08).
+
+       FD  DATAS-RELATORIO.
+       01  REG-DATAS-RELATORIO      PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  WRK-DATA.
@@ -26,11 +61,97 @@
            05 WRK-MES    PIC X(02)   VALUE SPACES.
            05 FILLER     PIC X(01)   VALUE "/".
            05 WRK-ANO    PIC X(04)   VALUE SPACES.
+       01  WRK-DATA3.
+           05 WRK-MES    PIC X(02)   VALUE SPACES.
+           05 FILLER     PIC X(01)   VALUE "/".
+           05 WRK-DIA    PIC X(02)   VALUE SPACES.
+           05 FILLER     PIC X(01)   VALUE "/".
+           05 WRK-ANO    PIC X(04)   VALUE SPACES.
+      *====================== VALIDACAO DA DATA =========================
+       77  WRK-ANO-NUM      PIC 9(04)   VALUE ZERO.
+       77  WRK-MES-NUM      PIC 9(02)   VALUE ZERO.
+       77  WRK-DIA-NUM      PIC 9(02)   VALUE ZERO.
+       77  WRK-DATA-INVALIDA PIC X(01)  VALUE "N".
+           88 DATA-INVALIDA              VALUE "S".
+      *====================== DIAS POR MES / ANO BISSEXTO ================
+       77  WRK-DIAS-NO-MES  PIC 9(02)   VALUE ZERO.
+       77  WRK-BISSEXTO     PIC X(01)   VALUE "N".
+           88 ANO-BISSEXTO               VALUE "S".
+       77  WRK-DIV-TMP      PIC 9(05)   VALUE ZERO.
+       77  WRK-RESTO-4      PIC 9(04)   VALUE ZERO.
+       77  WRK-RESTO-100    PIC 9(04)   VALUE ZERO.
+       77  WRK-RESTO-400    PIC 9(04)   VALUE ZERO.
+       01  WRK-DIAS-MES-LIT PIC X(24)   VALUE
+           "312831303130313130313031".
+       01  TAB-DIAS-MES REDEFINES WRK-DIAS-MES-LIT.
+           05 DIAS-MES      PIC 9(02)   OCCURS 12 TIMES.
+      *====================== DIA DA SEMANA (ZELLER) ====================
+       77  WRK-ZM           PIC 9(02)   VALUE ZERO.
+       77  WRK-ZY           PIC 9(04)   VALUE ZERO.
+       77  WRK-ZJ           PIC 9(02)   VALUE ZERO.
+       77  WRK-ZK           PIC 9(02)   VALUE ZERO.
+       77  WRK-ZX1          PIC 9(02)   VALUE ZERO.
+       77  WRK-ZX2          PIC 9(02)   VALUE ZERO.
+       77  WRK-ZX3          PIC 9(02)   VALUE ZERO.
+       77  WRK-ZSOMA        PIC 9(05)   VALUE ZERO.
+       77  WRK-ZDIV7        PIC 9(05)   VALUE ZERO.
+       77  WRK-ZH           PIC 9(02)   VALUE ZERO.
+       77  WRK-DIA-SEMANA   PIC X(12)   VALUE SPACE.
+      *====================== DIA UTIL / FERIADOS FIXOS ==================
+       77  WRK-MMDD-ATUAL   PIC 9(04)   VALUE ZERO.
+       77  WRK-IDX-FER      PIC 9(02)   VALUE ZERO.
+       77  WRK-ACHOU-FER    PIC X(01)   VALUE "N".
+           88 FERIADO-ACHADO            VALUE "S".
+       77  WRK-DIA-UTIL     PIC X(01)   VALUE "S".
+           88 E-DIA-UTIL                VALUE "S".
+       01  WRK-FERIADOS-LIT PIC X(32)   VALUE
+           "01010421050109071012110211151225".
+       01  TAB-FERIADOS REDEFINES WRK-FERIADOS-LIT.
+           05 FERIADO-MMDD  PIC 9(04)   OCCURS 8 TIMES.
+      *====================== MODO LOTE DE FECHAMENTO ====================
+       77  WRK-STATUS-LOTE  PIC X(02)   VALUE SPACE.
+       77  WRK-FIM-LOTE     PIC X(01)   VALUE "N".
+           88 FIM-DO-LOTE               VALUE "S".
+       77  WRK-LINHA-REL    PIC X(80)   VALUE SPACE.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+
+           OPEN INPUT DATAS-LOTE
+           IF WRK-STATUS-LOTE EQUAL "35"
+             PERFORM 0001-RECEBE
+             PERFORM 0002-MOSTRA
+           ELSE
+             OPEN OUTPUT DATAS-RELATORIO
+             PERFORM 0009-LOTE-RECEBE
+             PERFORM UNTIL FIM-DO-LOTE
+               PERFORM 0010-LOTE-MOSTRA
+               PERFORM 0009-LOTE-RECEBE
+             END-PERFORM
+             CLOSE DATAS-LOTE
+             CLOSE DATAS-RELATORIO
+           END-IF
+
+           PERFORM 0003-FINALIZAR.
+
        0001-RECEBE   SECTION.
-           ACCEPT WRK-DATA  FROM DATE YYYYMMDD.
-            MOVE CORR WRK-DATA TO WRK-DATA2.
+           DISPLAY "DIGITE A DATA (AAAAMMDD) "
+             ACCEPT WRK-DATA.
+
+           PERFORM 0006-VALIDA-DATA
+           IF DATA-INVALIDA
+             DISPLAY "DATA INVALIDA: " WRK-DATA
+             DISPLAY "USANDO A DATA DO SISTEMA"
+             ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           END-IF
+
+           MOVE CORR WRK-DATA TO WRK-DATA2
+           MOVE CORR WRK-DATA TO WRK-DATA3
+
+           PERFORM 0006-VALIDA-DATA
+           PERFORM 0007-DIA-DA-SEMANA
+           PERFORM 0008-VERIFICA-DIA-UTIL.
+
        0002-MOSTRA   SECTION.
 
            DISPLAY "DATA INTEIRA " WRK-DATA.
@@ -40,7 +161,159 @@
 
            DISPLAY WRK-DATA2.
 
+           DISPLAY "DATA (EUA) " WRK-DATA3.
+
+           DISPLAY "DIA DA SEMANA: " WRK-DIA-SEMANA.
+
+           IF E-DIA-UTIL
+             DISPLAY "DIA UTIL: SIM"
+           ELSE
+             DISPLAY "DIA UTIL: NAO"
+           END-IF.
+
        0003-FINALIZAR SECTION.
 
-           STOP RUN.
+           GOBACK.
+
+       0006-VALIDA-DATA SECTION.
+
+           MOVE "N"               TO WRK-DATA-INVALIDA
+           MOVE WRK-ANO OF WRK-DATA TO WRK-ANO-NUM
+           MOVE WRK-MES OF WRK-DATA TO WRK-MES-NUM
+           MOVE WRK-DIA OF WRK-DATA TO WRK-DIA-NUM
+
+           IF WRK-MES-NUM LESS 1 OR WRK-MES-NUM GREATER 12
+             MOVE "S" TO WRK-DATA-INVALIDA
+           END-IF
+           IF WRK-DIA-NUM LESS 1 OR WRK-DIA-NUM GREATER 31
+             MOVE "S" TO WRK-DATA-INVALIDA
+           END-IF
+
+           IF NOT DATA-INVALIDA
+             PERFORM 0011-DIAS-NO-MES
+             IF WRK-DIA-NUM GREATER WRK-DIAS-NO-MES
+               MOVE "S" TO WRK-DATA-INVALIDA
+             END-IF
+           END-IF.
+
+       0011-DIAS-NO-MES SECTION.
+
+           MOVE DIAS-MES(WRK-MES-NUM) TO WRK-DIAS-NO-MES
+           MOVE "N" TO WRK-BISSEXTO
+
+           IF WRK-MES-NUM EQUAL 2
+             DIVIDE WRK-ANO-NUM BY 4   GIVING WRK-DIV-TMP
+                                       REMAINDER WRK-RESTO-4
+             DIVIDE WRK-ANO-NUM BY 100 GIVING WRK-DIV-TMP
+                                       REMAINDER WRK-RESTO-100
+             DIVIDE WRK-ANO-NUM BY 400 GIVING WRK-DIV-TMP
+                                       REMAINDER WRK-RESTO-400
+             IF WRK-RESTO-4 EQUAL 0
+               MOVE "S" TO WRK-BISSEXTO
+               IF WRK-RESTO-100 EQUAL 0 AND WRK-RESTO-400 NOT EQUAL 0
+                 MOVE "N" TO WRK-BISSEXTO
+               END-IF
+             END-IF
+             IF ANO-BISSEXTO
+               MOVE 29 TO WRK-DIAS-NO-MES
+             END-IF
+           END-IF.
+
+       0007-DIA-DA-SEMANA SECTION.
+
+           IF WRK-MES-NUM LESS 3
+             COMPUTE WRK-ZM = WRK-MES-NUM + 12
+             COMPUTE WRK-ZY = WRK-ANO-NUM - 1
+           ELSE
+             MOVE WRK-MES-NUM TO WRK-ZM
+             MOVE WRK-ANO-NUM TO WRK-ZY
+           END-IF
+
+           COMPUTE WRK-ZJ = WRK-ZY / 100
+           COMPUTE WRK-ZK = WRK-ZY - (WRK-ZJ * 100)
+
+           COMPUTE WRK-ZX1 = (13 * (WRK-ZM + 1)) / 5
+           COMPUTE WRK-ZX2 = WRK-ZK / 4
+           COMPUTE WRK-ZX3 = WRK-ZJ / 4
+
+           COMPUTE WRK-ZSOMA = WRK-DIA-NUM
+                           + WRK-ZX1
+                           + WRK-ZK
+                           + WRK-ZX2
+                           + WRK-ZX3
+                           + (5 * WRK-ZJ)
+
+           COMPUTE WRK-ZDIV7 = WRK-ZSOMA / 7
+           COMPUTE WRK-ZH = WRK-ZSOMA - (WRK-ZDIV7 * 7)
+
+           EVALUATE WRK-ZH
+             WHEN 0 MOVE "SABADO"      TO WRK-DIA-SEMANA
+             WHEN 1 MOVE "DOMINGO"     TO WRK-DIA-SEMANA
+             WHEN 2 MOVE "SEGUNDA"     TO WRK-DIA-SEMANA
+             WHEN 3 MOVE "TERCA"       TO WRK-DIA-SEMANA
+             WHEN 4 MOVE "QUARTA"      TO WRK-DIA-SEMANA
+             WHEN 5 MOVE "QUINTA"      TO WRK-DIA-SEMANA
+             WHEN 6 MOVE "SEXTA"       TO WRK-DIA-SEMANA
+           END-EVALUATE.
+
+       0008-VERIFICA-DIA-UTIL SECTION.
+
+           MOVE "S" TO WRK-DIA-UTIL
+           IF WRK-ZH EQUAL 0 OR WRK-ZH EQUAL 1
+             MOVE "N" TO WRK-DIA-UTIL
+           END-IF
+
+           COMPUTE WRK-MMDD-ATUAL = (WRK-MES-NUM * 100) + WRK-DIA-NUM
+
+           MOVE "N" TO WRK-ACHOU-FER
+           PERFORM VARYING WRK-IDX-FER FROM 1 BY 1
+                     UNTIL WRK-IDX-FER GREATER 8
+             IF FERIADO-MMDD(WRK-IDX-FER) EQUAL WRK-MMDD-ATUAL
+               MOVE "S" TO WRK-ACHOU-FER
+               MOVE 8 TO WRK-IDX-FER
+             END-IF
+           END-PERFORM
+
+           IF FERIADO-ACHADO
+             MOVE "N" TO WRK-DIA-UTIL
+           END-IF.
+
+       0009-LOTE-RECEBE SECTION.
+
+           READ DATAS-LOTE
+             AT END
+               MOVE "S" TO WRK-FIM-LOTE
+             NOT AT END
+               MOVE REG-DATA-LOTE TO WRK-DATA
+               PERFORM 0006-VALIDA-DATA
+               IF NOT DATA-INVALIDA
+                 MOVE CORR WRK-DATA TO WRK-DATA2
+                 MOVE CORR WRK-DATA TO WRK-DATA3
+                 PERFORM 0007-DIA-DA-SEMANA
+                 PERFORM 0008-VERIFICA-DIA-UTIL
+               END-IF
+           END-READ.
+
+       0010-LOTE-MOSTRA SECTION.
+
+           MOVE SPACE TO WRK-LINHA-REL
+           IF DATA-INVALIDA
+             STRING WRK-DATA        DELIMITED BY SIZE
+                    " DATA INVALIDA" DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           ELSE
+             STRING WRK-DATA        DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WRK-DATA3        DELIMITED BY SIZE
+                    " "              DELIMITED BY SIZE
+                    WRK-DIA-SEMANA   DELIMITED BY SIZE
+                    " DIA UTIL: "    DELIMITED BY SIZE
+                    WRK-DIA-UTIL     DELIMITED BY SIZE
+               INTO WRK-LINHA-REL
+             END-STRING
+           END-IF
+           MOVE WRK-LINHA-REL TO REG-DATAS-RELATORIO
+           WRITE REG-DATAS-RELATORIO.
+
        END PROGRAM VARIAVEIS-GRUPO.
